@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CalculadoraCICS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "CALCMAP.cpy".
+       COPY DFHAID.
+       77  Numero1 PIC S9(9)V99 COMP-3 VALUE ZEROS.
+       77  Numero2 PIC S9(9)V99 COMP-3 VALUE ZEROS.
+       77  Resultado PIC S9(9)V99 COMP-3 VALUE ZEROS.
+       77  ResultadoEditado PIC -(9)9,99.
+       77  RespuestaCics PIC S9(8) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       Inicio.
+           IF EIBCALEN = 0
+               MOVE LOW-VALUES TO CALCMAPO
+               PERFORM EnviaPantalla
+           ELSE
+               EXEC CICS
+                   RECEIVE MAP('CALCMAP') MAPSET('CALCSET')
+                       INTO(CALCMAPI)
+                   RESP(RespuestaCics)
+               END-EXEC
+               EVALUATE EIBAID
+                   WHEN DFHPF3
+                   WHEN DFHCLEAR
+                       CONTINUE
+                   WHEN OTHER
+                       IF RespuestaCics = DFHRESP(NORMAL)
+                           PERFORM ProcesaPantalla
+                       ELSE
+                           MOVE "ERROR DE LECTURA DE PANTALLA" TO RESO
+                       END-IF
+                       PERFORM EnviaPantalla
+               END-EVALUATE
+           END-IF.
+           EXEC CICS
+               RETURN TRANSID('CALC')
+           END-EXEC.
+
+       ProcesaPantalla.
+           MOVE FUNCTION NUMVAL(NUM1I) TO Numero1.
+           MOVE FUNCTION NUMVAL(NUM2I) TO Numero2.
+           EVALUATE OPCI
+               WHEN "1" PERFORM Suma
+               WHEN "2" PERFORM Resta
+               WHEN "3" PERFORM Multiplicacion
+               WHEN "4" PERFORM Division
+               WHEN OTHER MOVE "OPCION NO VALIDA" TO RESO
+           END-EVALUATE.
+
+       Suma.
+           ADD Numero1 TO Numero2 GIVING Resultado.
+           PERFORM MuestraResultado.
+
+       Resta.
+           SUBTRACT Numero1 FROM Numero2 GIVING Resultado.
+           PERFORM MuestraResultado.
+
+       Multiplicacion.
+           COMPUTE Resultado = Numero1 * Numero2.
+           PERFORM MuestraResultado.
+
+       Division.
+           IF Numero2 = 0
+               MOVE "ERROR: DIVISION POR CERO" TO RESO
+           ELSE
+               DIVIDE Numero1 BY Numero2 GIVING Resultado
+               PERFORM MuestraResultado.
+
+       MuestraResultado.
+           MOVE Resultado TO ResultadoEditado.
+           MOVE ResultadoEditado TO RESO.
+
+       EnviaPantalla.
+           EXEC CICS
+               SEND MAP('CALCMAP') MAPSET('CALCSET') FROM(CALCMAPO)
+                   ERASE
+           END-EXEC.
+
+       END PROGRAM CalculadoraCICS.
