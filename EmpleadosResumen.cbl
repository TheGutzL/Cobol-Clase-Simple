@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmpleadosResumen.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           SYMBOLIC CHARACTERS
+               LETRA-A LETRA-B LETRA-C LETRA-D LETRA-E LETRA-F
+               LETRA-G LETRA-H LETRA-I LETRA-J LETRA-K LETRA-L
+               LETRA-M LETRA-N LETRA-O LETRA-P LETRA-Q LETRA-R
+               LETRA-S LETRA-T LETRA-U LETRA-V LETRA-W LETRA-X
+               LETRA-Y LETRA-Z
+                           ARE    66      67     68      69
+                                  70      71     72      73
+                                  74      75     76      77
+                                  78      79     80      81
+                                  82      83     84      85
+                                  86      87     88      89
+                                  90      91.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL ArchivoEmpleados ASSIGN TO "empleados.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-EMPLEADO-ID
+               FILE STATUS IS EstadoEmpleados.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ArchivoEmpleados.
+       01  REGISTRO-EMPLEADO.
+           05 EMP-EMPLEADO-ID PIC 9(6).
+           05 EMP-FECHA-ALTA  PIC 9(8).
+           05 EMP-NOMBRE      PIC X(15).
+           05 EMP-APELLIDO1   PIC X(30).
+           05 EMP-APELLIDO2   PIC X(30).
+           05 EMP-SMARTPHONE1 PIC X(9).
+           05 EMP-SMARTPHONE2 PIC X(9).
+           05 EMP-FIJO1       PIC X(9).
+           05 EMP-FIJO2       PIC X(9).
+       WORKING-STORAGE SECTION.
+       01  EstadoEmpleados PIC XX VALUE "00".
+           88 EmpleadosOk VALUE "00".
+           88 NoHayArchivoEmpleados VALUE "05".
+       77  FinEmpleados PIC X VALUE "N".
+           88 NoHayMasEmpleados VALUE "S".
+       77  TotalEmpleados PIC 9(6) VALUE ZEROS.
+       77  ConSmartphone PIC 9(6) VALUE ZEROS.
+       77  ConFijo PIC 9(6) VALUE ZEROS.
+       77  LineaSeparadora PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           Inicio.
+           OPEN INPUT ArchivoEmpleados.
+           IF NoHayArchivoEmpleados
+               DISPLAY "No se encontro empleados.dat"
+           ELSE
+               PERFORM LeeEmpleado
+               PERFORM ProcesaEmpleado UNTIL NoHayMasEmpleados
+               CLOSE ArchivoEmpleados
+               PERFORM EscribeResumen.
+           STOP RUN.
+
+           LeeEmpleado.
+           READ ArchivoEmpleados NEXT
+               AT END MOVE "S" TO FinEmpleados.
+
+           ProcesaEmpleado.
+           ADD 1 TO TotalEmpleados.
+           IF EMP-SMARTPHONE1 NOT = SPACES
+               ADD 1 TO ConSmartphone.
+           IF EMP-FIJO1 NOT = SPACES
+               ADD 1 TO ConFijo.
+           PERFORM LeeEmpleado.
+
+           EscribeResumen.
+           MOVE ALL LETRA-A TO LineaSeparadora.
+           DISPLAY LineaSeparadora.
+           DISPLAY "Total de empleados: " TotalEmpleados.
+           DISPLAY "Con telefono movil: " ConSmartphone.
+           DISPLAY "Con telefono fijo: " ConFijo.
+           DISPLAY LineaSeparadora.
+       END PROGRAM EmpleadosResumen.
