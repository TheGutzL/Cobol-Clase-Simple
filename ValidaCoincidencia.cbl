@@ -0,0 +1,19 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ValidaCoincidencia.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01  VC-Valor1 PIC 9(9).
+       01  VC-Valor2 PIC 9(9).
+       01  VC-Coinciden PIC X.
+           88 VC-SiCoinciden VALUE "S".
+           88 VC-NoCoinciden VALUE "N".
+
+       PROCEDURE DIVISION USING VC-Valor1 VC-Valor2 VC-Coinciden.
+       Comprueba.
+           IF VC-Valor1 = VC-Valor2
+               MOVE "S" TO VC-Coinciden
+           ELSE
+               MOVE "N" TO VC-Coinciden.
+           GOBACK.
+       END PROGRAM ValidaCoincidencia.
