@@ -1,16 +1,88 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. Tesst.
+       PROGRAM-ID. TablaVendedores.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL ArchivoVendedores
+               ASSIGN TO "vendedores.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EstadoVendedores.
        DATA DIVISION.
        FILE SECTION.
+       FD  ArchivoVendedores.
+       01  VE-Registro.
+           05 VE-Nombre PIC X(20).
+           05 VE-Url    PIC X(80).
        WORKING-STORAGE SECTION.
-           01 SitioWeb PIC X(268435457) VALUE "www.google.com".
-           01 Saludo PICTURE IS 9(4)V2 VALUE 1000.50.
+           01 EstadoVendedores PIC XX VALUE "00".
+               88 NoHayArchivoVendedores VALUE "05".
+           01 TablaVendedoresValores.
+               05 FILLER PIC X(100) VALUE
+                   "ACME SUPPLIES       www.acme-supplies.com".
+               05 FILLER PIC X(100) VALUE
+                   "GLOBEX TRADING      www.globex-trading.com".
+               05 FILLER PIC X(100) VALUE
+                   "INICIAL SYSTEMS     www.inicial-systems.com".
+               05 FILLER PIC X(100) VALUE
+                   "NORTHWIND PORTAL    www.northwind-portal.com".
+               05 FILLER PIC X(100) VALUE
+                   "GOOGLE              www.google.com".
+           01 TablaVendedores REDEFINES TablaVendedoresValores.
+               05 RV-Entrada OCCURS 5 TIMES INDEXED BY IdxVendedor.
+                   10 RV-Nombre PIC X(20).
+                   10 RV-Url    PIC X(80).
+           01 TotalVendedores PIC 99 VALUE 5.
+           01 FinVendedores PIC X VALUE "N".
+               88 NoHayMasVendedores VALUE "S".
+           01 UrlMinusculas PIC X(80) VALUE SPACES.
+           01 Saludo PICTURE IS 9(4)V99 VALUE 1000.50.
            01 Numero PIC 99V99 VALUE 10.45.
-           01 Numero2 PIC S99V99 VALUE -80.75.
+           01 Numero2 PIC S9(9)V99 COMP-3 VALUE -80.75.
+           01 ResultadoRedondeado PIC S9(9)V99 COMP-3 VALUE 0.
        PROCEDURE DIVISION.
        MuestraValor.
            DISPLAY Numero2.
+           COMPUTE ResultadoRedondeado ROUNDED = Numero2 * 1.15.
+           DISPLAY "Importe redondeado: " ResultadoRedondeado.
+           PERFORM CargaVendedores.
+           PERFORM MuestraUnVendedor
+               VARYING IdxVendedor FROM 1 BY 1
+               UNTIL IdxVendedor > TotalVendedores.
+           STOP RUN.
 
-       STOP RUN.
+       CargaVendedores.
+           OPEN INPUT ArchivoVendedores.
+           IF NoHayArchivoVendedores
+               DISPLAY "No se encontro vendedores.dat, se usa la "
+                   "tabla por omision"
+           ELSE
+               MOVE ZERO TO TotalVendedores
+               PERFORM LeeVendedor
+               PERFORM CargaVendedorEnTabla UNTIL NoHayMasVendedores
+               CLOSE ArchivoVendedores.
 
-       END PROGRAM Tesst.
+       LeeVendedor.
+           READ ArchivoVendedores
+               AT END MOVE "S" TO FinVendedores.
+
+       CargaVendedorEnTabla.
+           ADD 1 TO TotalVendedores.
+           SET IdxVendedor TO TotalVendedores.
+           MOVE VE-Nombre TO RV-Nombre(IdxVendedor).
+           MOVE VE-Url TO RV-Url(IdxVendedor).
+           PERFORM LeeVendedor.
+
+       MuestraUnVendedor.
+           PERFORM ValidaUrlVendedor.
+           DISPLAY RV-Nombre(IdxVendedor) " - " RV-Url(IdxVendedor).
+
+       ValidaUrlVendedor.
+           MOVE FUNCTION LOWER-CASE(RV-Url(IdxVendedor))
+               TO UrlMinusculas.
+           IF UrlMinusculas(1:4) NOT = "www." AND
+               UrlMinusculas(1:7) NOT = "http://" AND
+               UrlMinusculas(1:8) NOT = "https://"
+                   DISPLAY "AVISO: formato de URL no valido para "
+                       RV-Nombre(IdxVendedor).
+
+       END PROGRAM TablaVendedores.
