@@ -0,0 +1,31 @@
+//NIGHTRUN JOB (ACCTNO),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,TIME=30
+//*--------------------------------------------------------------*
+//* TRABAJO NOCTURNO: GENERA LAS TABLAS DE MULTIPLICAR EN LOTE   *
+//* Y A CONTINUACION LAS CALIFICACIONES DEL LOTE DE ALUMNOS.     *
+//* EL SEGUNDO PASO SOLO SE EJECUTA SI EL PRIMERO TERMINA BIEN.  *
+//*--------------------------------------------------------------*
+//TABMUL   EXEC PGM=TablaMultiplicar
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//NUMEROS  DD DSN=PROD.BATCH.NUMEROS,DISP=SHR
+//PRECIOS  DD DSN=PROD.BATCH.PRECIOS,DISP=SHR
+//TABLARPT DD DSN=PROD.BATCH.TABLA.RPT,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* LOTE SELECCIONA EL PROCESO DE numeros.dat; LAS DOS TARJETAS  *
+//* SIGUIENTES SON EL MULTIPLICADOR INICIAL Y FINAL DEL RANGO.   *
+//*--------------------------------------------------------------*
+//SYSIN    DD *
+LOTE
+1
+10
+/*
+//*
+//CLASLOTE EXEC PGM=ClaseLote,COND=(4,LT,TABMUL)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//NOTAS    DD DSN=PROD.BATCH.NOTAS,DISP=SHR
+//NOTASRPT DD DSN=PROD.BATCH.NOTAS.RPT,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//
