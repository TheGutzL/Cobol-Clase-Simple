@@ -0,0 +1,29 @@
+//CALCLOTE JOB (ACCTNO),'CALC BATCH NOCTURNO',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,TIME=15
+//*--------------------------------------------------------------*
+//* TRABAJO NOCTURNO DESATENDIDO: PROCESA EL LOTE DE             *
+//* TRANSACCIONES DE LA CALCULADORA SIN INTERVENCION DE OPERADOR.*
+//*--------------------------------------------------------------*
+//CALCLOTE EXEC PGM=CalculadoraLote
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TRANSACC DD DSN=PROD.BATCH.TRANSACCIONES,DISP=SHR
+//RESULTAD DD DSN=PROD.BATCH.RESULTADOS,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5)),UNIT=SYSDA
+//*--------------------------------------------------------------*
+//* AUDITLOG/ERRORLOG DOCUMENTAN DONDE VIVE EN HFS EL REGISTRO   *
+//* COMUN DE AUDITORIA Y ERRORES COMPARTIDO POR TODA LA SUITE.   *
+//* CalculadoraLote ABRE ESTOS FICHEROS POR NOMBRE LITERAL       *
+//* ("auditoria.log"/"errores.log"), NO POR DDNAME, ASI QUE      *
+//* ESTOS DD NO SE RESUELVEN CONTRA EL OPEN DEL PROGRAMA; SE     *
+//* DEJAN AQUI SOLO COMO REFERENCIA DE LA RUTA FISICA PARA       *
+//* OPERACION/MONITORIZACION. EL PROPIO PROGRAMA CREA CADA       *
+//* FICHERO EN EL DIRECTORIO DE TRABAJO SI AUN NO EXISTE.        *
+//*--------------------------------------------------------------*
+//AUDITLOG DD PATH='/prodbatch/auditoria.log',
+//            PATHOPTS=(OWRONLY,OAPPEND,OCREAT),
+//            PATHDISP=(KEEP,KEEP)
+//ERRORLOG DD PATH='/prodbatch/errores.log',
+//            PATHOPTS=(OWRONLY,OAPPEND,OCREAT),
+//            PATHDISP=(KEEP,KEEP)
+//SYSOUT   DD SYSOUT=*
+//
