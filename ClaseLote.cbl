@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ClaseLote.
+
+       environment division.
+       configuration section.
+       special-names.
+           class A-G IS "A" thru "G"
+           class Banda-A IS "A"
+           class Banda-B IS "B"
+           class Banda-C IS "C"
+           class Banda-D IS "D"
+           class Banda-F IS "E" thru "G".
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL ArchivoAlumnos ASSIGN TO NOTAS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EstadoAlumnos.
+           SELECT ArchivoNotas ASSIGN TO NOTASRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ArchivoAlumnos.
+       01  AL-Registro.
+           05 AL-Id PIC X(6).
+           05 AL-Valor PIC X.
+       FD  ArchivoNotas.
+       01  LineaNotas PIC X(40).
+       WORKING-STORAGE SECTION.
+       01  EstadoAlumnos PIC XX VALUE "00".
+           88 NoHayArchivoAlumnos VALUE "05".
+       01 Valor PIC X VALUE "L".
+       77  FinAlumnos PIC X VALUE "N".
+           88 NoHayMasAlumnos VALUE "S".
+       77  ContA PIC 999 VALUE ZEROS.
+       77  ContB PIC 999 VALUE ZEROS.
+       77  ContC PIC 999 VALUE ZEROS.
+       77  ContD PIC 999 VALUE ZEROS.
+       77  ContF PIC 999 VALUE ZEROS.
+       77  ContInvalidos PIC 999 VALUE ZEROS.
+       77  TotalAlumnos PIC 999 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+           Inicio.
+           OPEN INPUT ArchivoAlumnos.
+           IF NoHayArchivoAlumnos
+               DISPLAY "No se encontro notas.dat, lote cancelado."
+           ELSE
+               OPEN OUTPUT ArchivoNotas
+               PERFORM LeeAlumno
+               PERFORM ProcesaAlumno UNTIL NoHayMasAlumnos
+               CLOSE ArchivoAlumnos
+               PERFORM EscribeResumen
+               CLOSE ArchivoNotas.
+           STOP RUN.
+
+           LeeAlumno.
+           READ ArchivoAlumnos
+               AT END MOVE "S" TO FinAlumnos.
+
+           ProcesaAlumno.
+           MOVE AL-Valor TO Valor.
+           PERFORM ClasificaBandaLote.
+           PERFORM LeeAlumno.
+
+           ClasificaBandaLote.
+           ADD 1 TO TotalAlumnos.
+           MOVE SPACES TO LineaNotas.
+           IF Valor IS NOT A-G
+              ADD 1 TO ContInvalidos
+              STRING AL-Id " - Nota invalida" DELIMITED BY SIZE
+                  INTO LineaNotas
+           ELSE IF Valor IS Banda-A
+              ADD 1 TO ContA
+              STRING AL-Id " - Banda: A" DELIMITED BY SIZE
+                  INTO LineaNotas
+           ELSE IF Valor IS Banda-B
+              ADD 1 TO ContB
+              STRING AL-Id " - Banda: B" DELIMITED BY SIZE
+                  INTO LineaNotas
+           ELSE IF Valor IS Banda-C
+              ADD 1 TO ContC
+              STRING AL-Id " - Banda: C" DELIMITED BY SIZE
+                  INTO LineaNotas
+           ELSE IF Valor IS Banda-D
+              ADD 1 TO ContD
+              STRING AL-Id " - Banda: D" DELIMITED BY SIZE
+                  INTO LineaNotas
+           ELSE
+              ADD 1 TO ContF
+              STRING AL-Id " - Banda: F" DELIMITED BY SIZE
+                  INTO LineaNotas.
+           WRITE LineaNotas.
+           DISPLAY LineaNotas.
+
+           EscribeResumen.
+           MOVE SPACES TO LineaNotas.
+           WRITE LineaNotas.
+           MOVE SPACES TO LineaNotas.
+           STRING "Resumen - total alumnos: " TotalAlumnos
+               DELIMITED BY SIZE INTO LineaNotas.
+           WRITE LineaNotas.
+           DISPLAY LineaNotas.
+           MOVE SPACES TO LineaNotas.
+           STRING "Banda A: " ContA DELIMITED BY SIZE INTO LineaNotas.
+           WRITE LineaNotas.
+           DISPLAY LineaNotas.
+           MOVE SPACES TO LineaNotas.
+           STRING "Banda B: " ContB DELIMITED BY SIZE INTO LineaNotas.
+           WRITE LineaNotas.
+           DISPLAY LineaNotas.
+           MOVE SPACES TO LineaNotas.
+           STRING "Banda C: " ContC DELIMITED BY SIZE INTO LineaNotas.
+           WRITE LineaNotas.
+           DISPLAY LineaNotas.
+           MOVE SPACES TO LineaNotas.
+           STRING "Banda D: " ContD DELIMITED BY SIZE INTO LineaNotas.
+           WRITE LineaNotas.
+           DISPLAY LineaNotas.
+           MOVE SPACES TO LineaNotas.
+           STRING "Banda F: " ContF DELIMITED BY SIZE INTO LineaNotas.
+           WRITE LineaNotas.
+           DISPLAY LineaNotas.
+           MOVE SPACES TO LineaNotas.
+           STRING "Notas invalidas: " ContInvalidos DELIMITED BY SIZE
+               INTO LineaNotas.
+           WRITE LineaNotas.
+           DISPLAY LineaNotas.
+       END PROGRAM ClaseLote.
