@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CalculadoraLote.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL ArchivoTransacciones
+               ASSIGN TO TRANSACC
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EstadoTransacciones.
+           SELECT ArchivoResultados ASSIGN TO RESULTAD
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AuditLog ASSIGN TO "auditoria.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EstadoAuditLog.
+           SELECT ErrorLog ASSIGN TO "errores.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EstadoErrorLog.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ArchivoTransacciones.
+       01  TR-Registro.
+           05 TR-Id PIC 9(6).
+           05 TR-Opcion PIC 9.
+           05 TR-Numero1 PIC S9(9)V99.
+           05 TR-Numero2 PIC S9(9)V99.
+       FD  ArchivoResultados.
+       01  RS-Registro.
+           05 RS-Id PIC 9(6).
+           05 RS-Opcion PIC 9.
+           05 RS-Numero1 PIC S9(9)V99.
+           05 RS-Numero2 PIC S9(9)V99.
+           05 RS-Resultado PIC S9(9)V99.
+       FD  AuditLog.
+       COPY "AUDITLOG.cpy".
+       FD  ErrorLog.
+       COPY "ERRORLOG.cpy".
+       WORKING-STORAGE SECTION.
+       01  EstadoTransacciones PIC XX VALUE "00".
+           88 NoHayArchivoTransacciones VALUE "05".
+       01  EstadoAuditLog PIC XX VALUE "00".
+           88 AuditLogNoExiste VALUE "35".
+       01  EstadoErrorLog PIC XX VALUE "00".
+           88 ErrorLogNoExiste VALUE "35".
+       01  Opciones PIC 9 VALUE ZERO.
+           88 Sumar VALUE 1.
+           88 Restar VALUE 2.
+           88 Multiplicar VALUE 3.
+           88 Dividir VALUE 4.
+       01  FinLote PIC X VALUE "N".
+           88 NoHayMasTransacciones VALUE "S".
+       01  AuditOperacionTxt PIC X(15) VALUE SPACES.
+       01  ErrorDescripcionTxt PIC X(40) VALUE SPACES.
+       COPY "ERRCODES.cpy".
+       77  Numero1 PIC S9(9)V99 COMP-3 VALUE ZEROS.
+       77  Numero2 PIC S9(9)V99 COMP-3 VALUE ZEROS.
+       77  Resultado PIC S9(9)V99 COMP-3 VALUE ZEROS.
+       77  ResultadoGrande PIC S9(18)V99 COMP-3 VALUE ZEROS.
+       77  TotalProcesadas PIC 9(6) VALUE ZERO.
+       77  TotalErrores PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       Inicio.
+           DISPLAY "CalculadoraLote: inicio de proceso desatendido.".
+           OPEN INPUT ArchivoTransacciones.
+           IF NoHayArchivoTransacciones
+               DISPLAY "CalculadoraLote: no se encontro "
+                   "transacciones.dat, proceso cancelado."
+           ELSE
+               OPEN OUTPUT ArchivoResultados
+               PERFORM LeeTransaccion
+               PERFORM ProcesaTransaccion UNTIL NoHayMasTransacciones
+               CLOSE ArchivoTransacciones
+               CLOSE ArchivoResultados
+               DISPLAY "CalculadoraLote: transacciones procesadas: "
+                   TotalProcesadas
+               DISPLAY "CalculadoraLote: transacciones con error: "
+                   TotalErrores.
+           STOP RUN.
+
+       LeeTransaccion.
+           READ ArchivoTransacciones
+               AT END MOVE "S" TO FinLote.
+
+       ProcesaTransaccion.
+           MOVE TR-Opcion TO Opciones.
+           MOVE TR-Numero1 TO Numero1.
+           MOVE TR-Numero2 TO Numero2.
+           EVALUATE TRUE
+               WHEN Sumar
+                   ADD Numero1 TO Numero2 GIVING Resultado
+                   MOVE "SUMA" TO AuditOperacionTxt
+               WHEN Restar
+                   SUBTRACT Numero1 FROM Numero2 GIVING Resultado
+                   MOVE "RESTA" TO AuditOperacionTxt
+               WHEN Multiplicar
+                   COMPUTE Resultado = Numero1 * Numero2
+                       ON SIZE ERROR
+                           MOVE ZEROS TO Resultado
+                           DISPLAY "CalculadoraLote: desbordamiento "
+                               "en la transaccion " TR-Id
+                           MOVE 02 TO ERROR-CODIGO-CALCULO
+                           MOVE "Desbordamiento de Resultado" TO
+                               ErrorDescripcionTxt
+                           PERFORM EscribeErrorLog
+                           ADD 1 TO TotalErrores
+                   END-COMPUTE
+                   MOVE "MULTIPLICACION" TO AuditOperacionTxt
+               WHEN Dividir PERFORM DividiendoLote
+               WHEN OTHER
+                   MOVE ZEROS TO Resultado
+                   MOVE "DESCONOCIDA" TO AuditOperacionTxt
+                   DISPLAY "CalculadoraLote: codigo de operacion no "
+                       "valido en la transaccion " TR-Id
+                   MOVE 03 TO ERROR-CODIGO-CALCULO
+                   MOVE "Codigo de operacion no valido" TO
+                       ErrorDescripcionTxt
+                   PERFORM EscribeErrorLog
+                   ADD 1 TO TotalErrores
+           END-EVALUATE.
+           MOVE TR-Id TO RS-Id.
+           MOVE TR-Opcion TO RS-Opcion.
+           MOVE TR-Numero1 TO RS-Numero1.
+           MOVE TR-Numero2 TO RS-Numero2.
+           MOVE Resultado TO RS-Resultado.
+           WRITE RS-Registro.
+           PERFORM EscribeAuditoria.
+           ADD 1 TO TotalProcesadas.
+           PERFORM LeeTransaccion.
+
+       DividiendoLote.
+           IF Numero2 = ZERO
+               MOVE ZEROS TO Resultado
+               MOVE "DIVISION" TO AuditOperacionTxt
+               DISPLAY "CalculadoraLote: division por cero en la "
+                   "transaccion " TR-Id
+               MOVE 01 TO ERROR-CODIGO-CALCULO
+               MOVE "Division por cero" TO ErrorDescripcionTxt
+               PERFORM EscribeErrorLog
+               ADD 1 TO TotalErrores
+           ELSE
+               DIVIDE Numero1 BY Numero2 GIVING Resultado ROUNDED
+               MOVE "DIVISION" TO AuditOperacionTxt.
+
+       EscribeAuditoria.
+           MOVE "CalculadoraLote" TO AUDIT-PROGRAMA.
+           MOVE AuditOperacionTxt TO AUDIT-OPERACION.
+           MOVE Numero1 TO AUDIT-NUMERO1.
+           MOVE Numero2 TO AUDIT-NUMERO2.
+           MOVE Resultado TO AUDIT-RESULTADO.
+           ACCEPT AUDIT-FECHA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           OPEN EXTEND AuditLog.
+           IF AuditLogNoExiste
+               OPEN OUTPUT AuditLog
+               CLOSE AuditLog
+               OPEN EXTEND AuditLog
+           END-IF.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AuditLog.
+
+       EscribeErrorLog.
+           MOVE "CalculadoraLote" TO ERROR-PROGRAMA.
+           MOVE AuditOperacionTxt TO ERROR-OPERACION.
+           MOVE ERROR-CODIGO-CALCULO TO ERROR-CODIGO.
+           MOVE ErrorDescripcionTxt TO ERROR-DESCRIPCION.
+           ACCEPT ERROR-FECHA FROM DATE YYYYMMDD.
+           ACCEPT ERROR-HORA FROM TIME.
+           OPEN EXTEND ErrorLog.
+           IF ErrorLogNoExiste
+               OPEN OUTPUT ErrorLog
+               CLOSE ErrorLog
+               OPEN EXTEND ErrorLog
+           END-IF.
+           WRITE ERROR-REGISTRO.
+           CLOSE ErrorLog.
+
+       END PROGRAM CalculadoraLote.
