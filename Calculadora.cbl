@@ -1,21 +1,112 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Calculadora.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL ArchivoTransacciones
+               ASSIGN TO "transacciones.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EstadoTransacciones.
+           SELECT ArchivoResultados ASSIGN TO "resultados.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AuditLog ASSIGN TO "auditoria.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EstadoAuditLog.
+           SELECT ErrorLog ASSIGN TO "errores.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EstadoErrorLog.
+           SELECT ArchivoCheckpoint ASSIGN TO "calc_checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EstadoCheckpoint.
+           SELECT OPTIONAL ArchivoTasas ASSIGN TO "tasas.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
-              WORKING-STORAGE SECTION.
+       FD  ArchivoTransacciones.
+       01  TR-Registro.
+           05 TR-Id PIC 9(6).
+           05 TR-Opcion PIC 9.
+           05 TR-Numero1 PIC S9(9)V99.
+           05 TR-Numero2 PIC S9(9)V99.
+       FD  ArchivoResultados.
+       01  RS-Registro.
+           05 RS-Id PIC 9(6).
+           05 RS-Opcion PIC 9.
+           05 RS-Numero1 PIC S9(9)V99.
+           05 RS-Numero2 PIC S9(9)V99.
+           05 RS-Resultado PIC S9(9)V99.
+       FD  AuditLog.
+       COPY "AUDITLOG.cpy".
+       FD  ErrorLog.
+       COPY "ERRORLOG.cpy".
+       FD  ArchivoCheckpoint.
+       01  CK-Registro.
+           05 CK-UltimoId PIC 9(6).
+       FD  ArchivoTasas.
+       01  TC-Registro.
+           05 TC-Moneda PIC XXX.
+           05 TC-Tasa PIC 9(3)V9(4).
+       WORKING-STORAGE SECTION.
+       01  EstadoCheckpoint PIC XX VALUE "00".
+           88 CheckpointExiste VALUE "00".
+           88 CheckpointNoExiste VALUE "35".
+       01  EstadoAuditLog PIC XX VALUE "00".
+           88 AuditLogNoExiste VALUE "35".
+       01  EstadoErrorLog PIC XX VALUE "00".
+           88 ErrorLogNoExiste VALUE "35".
+       01  EstadoTransacciones PIC XX VALUE "00".
+           88 NoHayArchivoTransacciones VALUE "05".
+       01  UltimoIdProcesado PIC 9(6) VALUE ZERO.
+       01  CoincideCheckpoint PIC X VALUE "N".
+           88 EsRegistroDeCheckpoint VALUE "S".
+       01  VC-TrId PIC 9(9) VALUE ZEROS.
+       01  VC-UltimoIdProcesado PIC 9(9) VALUE ZEROS.
        01  Opciones PIC 9 VALUE ZERO.
            88 Sumar VALUE 1.
            88 Restar VALUE 2.
            88 Multiplicar VALUE 3.
            88 Dividir VALUE 4.
            88 Salir VALUE 5.
+           88 ModoLote VALUE 6.
+           88 DividirConResto VALUE 7.
+           88 Porcentaje VALUE 8.
+           88 CambioMoneda VALUE 9.
        01  Continuar PIC 9 VALUE ZERO.
            88 RealizarOtraOperacion VALUE 1.
            88 FinalizarPrograma VALUE 2.
+       01  FinLote PIC X VALUE "N".
+           88 NoHayMasTransacciones VALUE "S".
+       01  AuditOperacionTxt PIC X(15) VALUE SPACES.
+       01  ErrorDescripcionTxt PIC X(40) VALUE SPACES.
+       COPY "ERRCODES.cpy".
+       01  EntradaNumero PIC X(13) VALUE SPACES.
+       01  CodEntrada PIC S9(4) VALUE ZERO.
 
-       77  Numero1 PIC 999 VALUE ZEROS.
-       77  Numero2 PIC 999 VALUE ZEROS.
-       77  Resultado PIC 9(6) VALUE ZEROS.
+       77  Numero1 PIC S9(9)V99 COMP-3 VALUE ZEROS.
+       77  Numero2 PIC S9(9)V99 COMP-3 VALUE ZEROS.
+       77  Resultado PIC S9(9)V99 COMP-3 VALUE ZEROS.
+       77  Resto PIC S9(9)V99 COMP-3 VALUE ZEROS.
+       77  GranTotal PIC S9(9)V99 COMP-3 VALUE ZEROS.
+       77  ResultadoGrande PIC S9(18)V99 COMP-3 VALUE ZEROS.
+       77  PorcentajeAplicar PIC S9(3)V99 COMP-3 VALUE ZEROS.
+       77  ResultadoEditado PIC -(9)9,99.
+       77  GranTotalEditado PIC -(9)9,99.
+       77  ResultadoGrandeEditado PIC -(18)9,99.
+
+       01  TablaTasas.
+           05 TT-Entrada OCCURS 10 TIMES INDEXED BY IdxTasa.
+               10 TT-Moneda PIC XXX.
+               10 TT-Tasa PIC 9(3)V9(4).
+       77  TotalTasas PIC 99 VALUE ZERO.
+       77  MonedaDestino PIC XXX VALUE SPACES.
+       77  TasaCambio PIC 9(3)V9(4) VALUE 1,0000.
+       77  TasaEncontradaFlag PIC X VALUE "N".
+           88 TasaEncontrada VALUE "S".
+       77  FinTasas PIC X VALUE "N".
+           88 NoHayMasTasas VALUE "S".
 
        PROCEDURE DIVISION.
        AceptaDatos.
@@ -24,6 +115,10 @@
            DISPLAY "2 - Restar (-)".
            DISPLAY "3 - Multiplicar (*)".
            DISPLAY "4 - Dividir (/)".
+           DISPLAY "6 - Procesar lote de transacciones".
+           DISPLAY "7 - Dividir con resto".
+           DISPLAY "8 - Aplicar porcentaje/interes".
+           DISPLAY "9 - Conversion de moneda".
            ACCEPT Opciones.
 
            EVALUATE TRUE
@@ -35,14 +130,144 @@
                    PERFORM Multiplicacion
                WHEN Dividir
                    PERFORM Dividiendo
+               WHEN ModoLote
+                   PERFORM ProcesoLote
+                   PERFORM SolicitaContinuar
+               WHEN DividirConResto
+                   PERFORM DividiendoConResto
+               WHEN Porcentaje
+                   PERFORM AplicaPorcentaje
+               WHEN CambioMoneda
+                   PERFORM AplicaCambioMoneda
                WHEN Salir
                    DISPLAY "Saliendo del programa..."
-                   STOP RUN
+                   MOVE GranTotal TO GranTotalEditado
+                   DISPLAY "Total acumulado de la sesion: ",
+                       GranTotalEditado
+                   GOBACK
                WHEN OTHER
                    DISPLAY "Opción no válida."
                    PERFORM AceptaDatos
            END-EVALUATE.
 
+       ProcesoLote.
+           MOVE "N" TO FinLote.
+           PERFORM LeeUltimoCheckpoint.
+           OPEN INPUT ArchivoTransacciones.
+           IF NoHayArchivoTransacciones
+               DISPLAY "No se encontro transacciones.dat,"
+                   " lote cancelado"
+           ELSE
+               IF UltimoIdProcesado NOT = ZERO
+                   OPEN EXTEND ArchivoResultados
+               ELSE
+                   OPEN OUTPUT ArchivoResultados
+               END-IF
+               PERFORM LeeTransaccion
+               IF UltimoIdProcesado NOT = ZERO
+                   DISPLAY "Reanudando lote tras la transaccion "
+                       UltimoIdProcesado
+                   PERFORM OmiteTransaccionProcesada
+                       UNTIL NoHayMasTransacciones
+                       OR EsRegistroDeCheckpoint
+                   PERFORM LeeTransaccion
+               END-IF
+               PERFORM ProcesaTransaccion UNTIL NoHayMasTransacciones
+               CLOSE ArchivoTransacciones
+               CLOSE ArchivoResultados
+               PERFORM BorraCheckpoint
+               DISPLAY "Lote de transacciones procesado.".
+
+       LeeTransaccion.
+           READ ArchivoTransacciones
+               AT END MOVE "S" TO FinLote.
+
+       OmiteTransaccionProcesada.
+           MOVE TR-Id TO VC-TrId.
+           MOVE UltimoIdProcesado TO VC-UltimoIdProcesado.
+           CALL "ValidaCoincidencia" USING VC-TrId VC-UltimoIdProcesado
+               CoincideCheckpoint.
+           IF NOT EsRegistroDeCheckpoint
+               PERFORM LeeTransaccion.
+
+       LeeUltimoCheckpoint.
+           MOVE ZERO TO UltimoIdProcesado.
+           OPEN INPUT ArchivoCheckpoint.
+           IF CheckpointExiste
+               READ ArchivoCheckpoint
+                   AT END MOVE ZERO TO UltimoIdProcesado
+                   NOT AT END MOVE CK-UltimoId TO UltimoIdProcesado
+               END-READ
+               CLOSE ArchivoCheckpoint.
+
+       EscribeCheckpoint.
+           MOVE TR-Id TO CK-UltimoId.
+           OPEN OUTPUT ArchivoCheckpoint.
+           WRITE CK-Registro.
+           CLOSE ArchivoCheckpoint.
+
+       BorraCheckpoint.
+           MOVE ZERO TO CK-UltimoId.
+           OPEN OUTPUT ArchivoCheckpoint.
+           WRITE CK-Registro.
+           CLOSE ArchivoCheckpoint.
+
+       ProcesaTransaccion.
+           MOVE TR-Opcion TO Opciones.
+           MOVE TR-Numero1 TO Numero1.
+           MOVE TR-Numero2 TO Numero2.
+           EVALUATE TRUE
+               WHEN Sumar PERFORM SumaLote
+               WHEN Restar PERFORM RestaLote
+               WHEN Multiplicar PERFORM MultiplicacionLote
+               WHEN Dividir PERFORM DividiendoLote
+               WHEN OTHER
+                   DISPLAY "Codigo de operacion de lote no valido: "
+                       TR-Opcion
+           END-EVALUATE.
+           MOVE TR-Id TO RS-Id.
+           MOVE TR-Opcion TO RS-Opcion.
+           MOVE TR-Numero1 TO RS-Numero1.
+           MOVE TR-Numero2 TO RS-Numero2.
+           MOVE Resultado TO RS-Resultado.
+           WRITE RS-Registro.
+           PERFORM EscribeAuditoria.
+           PERFORM EscribeCheckpoint.
+           PERFORM LeeTransaccion.
+
+       SumaLote.
+           ADD Numero1 TO Numero2 GIVING Resultado.
+           MOVE "SUMA" TO AuditOperacionTxt.
+
+       RestaLote.
+           SUBTRACT Numero1 FROM Numero2 GIVING Resultado.
+           MOVE "RESTA" TO AuditOperacionTxt.
+
+       MultiplicacionLote.
+           COMPUTE Resultado = Numero1 * Numero2
+               ON SIZE ERROR
+                   MOVE ZEROS TO Resultado
+                   MOVE "MULTIPLICACION" TO AuditOperacionTxt
+                   MOVE 02 TO ERROR-CODIGO-CALCULO
+                   MOVE "Desbordamiento de Resultado" TO
+                       ErrorDescripcionTxt
+                   PERFORM EscribeErrorLog
+               NOT ON SIZE ERROR
+                   MOVE "MULTIPLICACION" TO AuditOperacionTxt
+           END-COMPUTE.
+
+       DividiendoLote.
+           IF Numero2 = 0
+               MOVE ZEROS TO Resultado
+               DISPLAY "Error: División por cero en el lote."
+               MOVE "DIVISION" TO AuditOperacionTxt
+               MOVE 01 TO ERROR-CODIGO-CALCULO
+               MOVE "Division por cero" TO ErrorDescripcionTxt
+               PERFORM EscribeErrorLog
+           ELSE
+               DIVIDE Numero1 BY Numero2 GIVING Resultado ROUNDED
+               MOVE "DIVISION" TO AuditOperacionTxt.
+
        SolicitaContinuar.
            DISPLAY "¿Deseas realizar otra operación?".
            DISPLAY "1 - Sí".
@@ -52,42 +277,214 @@
                PERFORM AceptaDatos
            ELSE
                DISPLAY "Saliendo del programa..."
-               STOP RUN.
+               MOVE GranTotal TO GranTotalEditado
+               DISPLAY "Total acumulado de la sesion: ",
+                   GranTotalEditado
+               GOBACK.
 
        Suma.
            DISPLAY "Has elegido sumar".
            PERFORM SolicitaNumeros.
            ADD Numero1 TO Numero2 GIVING Resultado.
-           DISPLAY "El resultado es: ", Resultado.
+           MOVE Resultado TO ResultadoEditado.
+           DISPLAY "El resultado es: ", ResultadoEditado.
+           MOVE "SUMA" TO AuditOperacionTxt.
+           PERFORM EscribeAuditoria.
            PERFORM SolicitaContinuar.
 
        Resta.
            DISPLAY "Has elegido restar".
            PERFORM SolicitaNumeros.
            SUBTRACT Numero1 FROM Numero2 GIVING Resultado.
-           DISPLAY "El resultado es: ", Resultado.
+           MOVE Resultado TO ResultadoEditado.
+           DISPLAY "El resultado es: ", ResultadoEditado.
+           IF Resultado < ZERO
+               DISPLAY "AVISO: el resultado es negativo".
+           MOVE "RESTA" TO AuditOperacionTxt.
+           PERFORM EscribeAuditoria.
            PERFORM SolicitaContinuar.
 
        Multiplicacion.
            DISPLAY "Has elegido multiplicar".
            PERFORM SolicitaNumeros.
-           MULTIPLY Numero1 BY Numero2 GIVING Resultado.
-           DISPLAY "El resultado es: ", Resultado.
+           COMPUTE Resultado = Numero1 * Numero2
+               ON SIZE ERROR
+                   COMPUTE ResultadoGrande = Numero1 * Numero2
+                   DISPLAY "Aviso: el resultado excede la capacidad de "
+                       "Resultado."
+                   MOVE ResultadoGrande TO ResultadoGrandeEditado
+                   DISPLAY "El resultado es: ", ResultadoGrandeEditado
+                   MOVE 02 TO ERROR-CODIGO-CALCULO
+                   MOVE "Desbordamiento de Resultado" TO
+                       ErrorDescripcionTxt
+                   PERFORM EscribeErrorLog
+           NOT ON SIZE ERROR
+               MOVE Resultado TO ResultadoEditado
+               DISPLAY "El resultado es: ", ResultadoEditado
+               MOVE "MULTIPLICACION" TO AuditOperacionTxt
+               PERFORM EscribeAuditoria
+           END-COMPUTE.
            PERFORM SolicitaContinuar.
 
        Dividiendo.
            DISPLAY "Has elegido dividir".
            PERFORM SolicitaNumeros.
+           IF Numero2 = 0
+               DISPLAY "Error: División por cero no permitida."
+               MOVE "DIVISION" TO AuditOperacionTxt
+               MOVE 01 TO ERROR-CODIGO-CALCULO
+               MOVE "Division por cero" TO ErrorDescripcionTxt
+               PERFORM EscribeErrorLog
+           ELSE
+               DIVIDE Numero1 BY Numero2 GIVING Resultado ROUNDED
+               MOVE Resultado TO ResultadoEditado
+               DISPLAY "El resultado es: ", ResultadoEditado
+               MOVE "DIVISION" TO AuditOperacionTxt
+               PERFORM EscribeAuditoria.
+           PERFORM SolicitaContinuar.
+
+       DividiendoConResto.
+           DISPLAY "Has elegido dividir con resto".
+           PERFORM SolicitaNumeros.
            IF Numero2 = 0
                DISPLAY "Error: División por cero no permitida."
            ELSE
                DIVIDE Numero1 BY Numero2 GIVING Resultado
-               DISPLAY "El resultado es: ", Resultado.
+                   REMAINDER Resto
+               MOVE Resultado TO ResultadoEditado
+               DISPLAY "El resultado es: ", ResultadoEditado
+               DISPLAY "El resto es: ", Resto
+               MOVE "DIVISION-RESTO" TO AuditOperacionTxt
+               PERFORM EscribeAuditoria.
            PERFORM SolicitaContinuar.
 
+       AplicaPorcentaje.
+           DISPLAY "Has elegido aplicar un porcentaje".
+           DISPLAY "Introduce el importe base: ".
+           PERFORM PideNumero1.
+           DISPLAY "Introduce el porcentaje a aplicar: ".
+           ACCEPT PorcentajeAplicar.
+           COMPUTE Resultado ROUNDED =
+               Numero1 + (Numero1 * PorcentajeAplicar / 100).
+           MOVE Resultado TO ResultadoEditado.
+           DISPLAY "El resultado es: ", ResultadoEditado.
+           MOVE "PORCENTAJE" TO AuditOperacionTxt.
+           PERFORM EscribeAuditoria.
+           PERFORM SolicitaContinuar.
+
+       AplicaCambioMoneda.
+           DISPLAY "Has elegido convertir moneda".
+           IF TotalTasas = ZERO
+               PERFORM LeeTasas.
+           DISPLAY "Introduce el importe a convertir: ".
+           PERFORM PideNumero1.
+           DISPLAY "Introduce el codigo de moneda destino "
+               "(USD/EUR/GBP): ".
+           ACCEPT MonedaDestino.
+           PERFORM BuscaTasa.
+           IF TasaEncontrada
+               COMPUTE Resultado ROUNDED = Numero1 * TasaCambio
+               MOVE Resultado TO ResultadoEditado
+               DISPLAY "El resultado es: ", ResultadoEditado
+           ELSE
+               DISPLAY "Moneda no reconocida: " MonedaDestino.
+           MOVE "CAMBIO-MONEDA" TO AuditOperacionTxt.
+           PERFORM EscribeAuditoria.
+           PERFORM SolicitaContinuar.
+
+       LeeTasas.
+           MOVE ZERO TO TotalTasas.
+           MOVE "N" TO FinTasas.
+           OPEN INPUT ArchivoTasas.
+           PERFORM CargaTasa UNTIL NoHayMasTasas.
+           CLOSE ArchivoTasas.
+           IF TotalTasas = ZERO
+               PERFORM CargaTasasPorDefecto.
+
+       CargaTasa.
+           READ ArchivoTasas
+               AT END MOVE "S" TO FinTasas
+               NOT AT END
+                   ADD 1 TO TotalTasas
+                   SET IdxTasa TO TotalTasas
+                   MOVE TC-Moneda TO TT-Moneda(IdxTasa)
+                   MOVE TC-Tasa TO TT-Tasa(IdxTasa)
+           END-READ.
+
+       CargaTasasPorDefecto.
+           MOVE 3 TO TotalTasas.
+           MOVE "USD" TO TT-Moneda(1).
+           MOVE 1,0000 TO TT-Tasa(1).
+           MOVE "EUR" TO TT-Moneda(2).
+           MOVE 0,9200 TO TT-Tasa(2).
+           MOVE "GBP" TO TT-Moneda(3).
+           MOVE 0,7900 TO TT-Tasa(3).
+
+       BuscaTasa.
+           MOVE "N" TO TasaEncontradaFlag.
+           PERFORM BuscaUnaTasa
+               VARYING IdxTasa FROM 1 BY 1
+               UNTIL IdxTasa > TotalTasas OR TasaEncontrada.
+
+       BuscaUnaTasa.
+           IF TT-Moneda(IdxTasa) = MonedaDestino
+               MOVE TT-Tasa(IdxTasa) TO TasaCambio
+               MOVE "S" TO TasaEncontradaFlag.
+
+       EscribeAuditoria.
+           ADD Resultado TO GranTotal.
+           MOVE "Calculadora" TO AUDIT-PROGRAMA.
+           MOVE AuditOperacionTxt TO AUDIT-OPERACION.
+           MOVE Numero1 TO AUDIT-NUMERO1.
+           MOVE Numero2 TO AUDIT-NUMERO2.
+           MOVE Resultado TO AUDIT-RESULTADO.
+           ACCEPT AUDIT-FECHA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           DISPLAY "Fecha/hora: " AUDIT-FECHA "/" AUDIT-HORA.
+           OPEN EXTEND AuditLog.
+           IF AuditLogNoExiste
+               OPEN OUTPUT AuditLog
+               CLOSE AuditLog
+               OPEN EXTEND AuditLog
+           END-IF.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AuditLog.
+
+       EscribeErrorLog.
+           MOVE "Calculadora" TO ERROR-PROGRAMA.
+           MOVE AuditOperacionTxt TO ERROR-OPERACION.
+           MOVE ERROR-CODIGO-CALCULO TO ERROR-CODIGO.
+           MOVE ErrorDescripcionTxt TO ERROR-DESCRIPCION.
+           ACCEPT ERROR-FECHA FROM DATE YYYYMMDD.
+           ACCEPT ERROR-HORA FROM TIME.
+           OPEN EXTEND ErrorLog.
+           IF ErrorLogNoExiste
+               OPEN OUTPUT ErrorLog
+               CLOSE ErrorLog
+               OPEN EXTEND ErrorLog
+           END-IF.
+           WRITE ERROR-REGISTRO.
+           CLOSE ErrorLog.
+
        SolicitaNumeros.
+           PERFORM PideNumero1 WITH TEST AFTER UNTIL CodEntrada = 0 .
+           PERFORM PideNumero2 WITH TEST AFTER UNTIL CodEntrada = 0 .
+
+       PideNumero1.
            DISPLAY "Introduce el primer número: ".
-           ACCEPT Numero1.
+           ACCEPT EntradaNumero.
+           MOVE FUNCTION TEST-NUMVAL(EntradaNumero) TO CodEntrada.
+           IF CodEntrada = 0
+               COMPUTE Numero1 = FUNCTION NUMVAL(EntradaNumero)
+           ELSE
+               DISPLAY "Entrada no numérica, inténtalo de nuevo.".
+
+       PideNumero2.
            DISPLAY "Introduce el segundo número: ".
-           ACCEPT Numero2.
+           ACCEPT EntradaNumero.
+           MOVE FUNCTION TEST-NUMVAL(EntradaNumero) TO CodEntrada.
+           IF CodEntrada = 0
+               COMPUTE Numero2 = FUNCTION NUMVAL(EntradaNumero)
+           ELSE
+               DISPLAY "Entrada no numérica, inténtalo de nuevo.".
        END PROGRAM Calculadora.
