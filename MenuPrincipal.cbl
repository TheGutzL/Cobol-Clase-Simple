@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MenuPrincipal.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  OpcionMenu PIC 9 VALUE ZERO.
+           88 OpcionCalculadora VALUE 1.
+           88 OpcionTablaMultiplicar VALUE 2.
+           88 OpcionClase VALUE 3.
+           88 OpcionSalir VALUE 4.
+
+       PROCEDURE DIVISION.
+       Inicio.
+           DISPLAY "== Menu principal ==".
+           DISPLAY "1 - Calculadora".
+           DISPLAY "2 - Tabla de multiplicar".
+           DISPLAY "3 - Evaluacion de tipos".
+           DISPLAY "4 - Salir".
+           ACCEPT OpcionMenu.
+           PERFORM EjecutaOpcion.
+
+       EjecutaOpcion.
+           EVALUATE TRUE
+               WHEN OpcionCalculadora
+                   CALL "Calculadora"
+                   PERFORM Inicio
+               WHEN OpcionTablaMultiplicar
+                   CALL "TablaMultiplicar"
+                   PERFORM Inicio
+               WHEN OpcionClase
+                   CALL "Clase"
+                   PERFORM Inicio
+               WHEN OpcionSalir
+                   DISPLAY "Saliendo..."
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY "Opcion incorrecta"
+                   PERFORM Inicio
+           END-EVALUATE.
+
+       END PROGRAM MenuPrincipal.
