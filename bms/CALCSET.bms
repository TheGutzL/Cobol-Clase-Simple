@@ -0,0 +1,53 @@
+*( BMS mapset fuente para la pantalla 3270 de la calculadora;
+*  se ensambla para producir el mapa fisico CALCMAP y el
+*  copybook simbolico copybooks/CALCMAP.cpy usado por
+*  CalculadoraCICS.cbl )
+CALCSET  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*
+CALCMAP  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                           X
+               LENGTH=16,                                              X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='CALCULADORA - CICS'
+*
+         DFHMDF POS=(3,1),                                             X
+               LENGTH=11,                                              X
+               ATTRB=PROT,                                             X
+               INITIAL='Numero 1 :'
+NUM1     DFHMDF POS=(3,13),                                            X
+               LENGTH=12,                                              X
+               ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(4,1),                                             X
+               LENGTH=11,                                              X
+               ATTRB=PROT,                                             X
+               INITIAL='Numero 2 :'
+NUM2     DFHMDF POS=(4,13),                                            X
+               LENGTH=12,                                              X
+               ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(5,1),                                             X
+               LENGTH=37,                                              X
+               ATTRB=PROT,                                             X
+               INITIAL='Opcion (1 Suma 2 Resta 3 Mult 4 Div):'
+OPC      DFHMDF POS=(5,39),                                            X
+               LENGTH=1,                                               X
+               ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(7,1),                                             X
+               LENGTH=11,                                              X
+               ATTRB=PROT,                                             X
+               INITIAL='Resultado :'
+RES      DFHMDF POS=(7,13),                                            X
+               LENGTH=15,                                              X
+               ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
