@@ -1,15 +1,23 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. Tesst.
+       PROGRAM-ID. DesbordamientoComp3.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-           01 Numero1 PIC 9(29) VALUE 20.
-           01 Numero2 PIC 99 VALUE 30.
-           01 Resultado PIC 99 VALUE 0.
+           01 Numero1 PIC S9(9) COMP-3 VALUE 20.
+           01 Numero2 PIC S9(9) COMP-3 VALUE 30.
+           01 Resultado PIC S9(9) COMP-3 VALUE 0.
+           01 ResultadoGrande PIC S9(18) COMP-3 VALUE 0.
        PROCEDURE DIVISION.
        CalculaYMuestraResultado.
-           COMPUTE Resultado = Numero1 + Numero2.
-           DISPLAY Resultado.
+           COMPUTE Resultado = Numero1 + Numero2
+               ON SIZE ERROR
+                   COMPUTE ResultadoGrande = Numero1 + Numero2
+                   DISPLAY "AVISO: resultado fuera de rango, usando "
+                       "campo ampliado"
+                   DISPLAY ResultadoGrande
+               NOT ON SIZE ERROR
+                   DISPLAY Resultado
+           END-COMPUTE.
        STOP RUN.
 
-       END PROGRAM Tesst.
+       END PROGRAM DesbordamientoComp3.
