@@ -1,18 +1,93 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. ReasignaDatosEmpleado.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL ArchivoEmpleados ASSIGN TO
+               "empleados_datos.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DE-EMPLEADO-ID
+               FILE STATUS IS EstadoEmpleados.
+           SELECT CambiosLog ASSIGN TO "cambios_empleados.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EstadoCambiosLog.
        DATA DIVISION.
        FILE SECTION.
+       FD  ArchivoEmpleados.
+       01  DE-Registro.
+           05 DE-EMPLEADO-ID PIC 9(6).
+           05 DE-Nombre      PIC X(16).
+           05 DE-Apellidos   PIC X(32).
+           05 DE-Edad        PIC X(3).
+       FD  CambiosLog.
+       01  CAMBIO-REGISTRO.
+           05 CAMBIO-EMPLEADO-ID PIC 9(6).
+           05 CAMBIO-NOMBRE-ANT  PIC X(16).
+           05 CAMBIO-NOMBRE-NVO  PIC X(16).
+           05 CAMBIO-FECHA       PIC 9(8).
+           05 CAMBIO-HORA        PIC 9(8).
        WORKING-STORAGE SECTION.
+           01 EstadoEmpleados PIC XX VALUE "00".
+               88 EmpleadoNoEncontrado VALUE "23".
+           01 EstadoCambiosLog PIC XX VALUE "00".
+               88 CambiosLogNoExiste VALUE "35".
+           01 EmpleadoId PIC 9(6) VALUE ZEROS.
            01 Nombre PIC X(16) VALUE SPACES.
            01 Apellidos PIC X(32) VALUE spaces.
            01 Edad PIC X(3) VALUE spaces.
+           01 NombreAnterior PIC X(16) VALUE SPACES.
            01 Resultado PIC 9(16) VALUE zeros.
        PROCEDURE DIVISION.
            ReasignaValores.
-               display Nombre.
-               MOVE 100 TO Nombre.
-               display Nombre.
-               
-       STOP RUN.
+               OPEN I-O ArchivoEmpleados.
+               DISPLAY "== Mantenimiento de datos ==".
+               DISPLAY "Introduzca el identificador del empleado: ".
+               ACCEPT EmpleadoId.
+               MOVE EmpleadoId TO DE-EMPLEADO-ID.
+               READ ArchivoEmpleados
+                   INVALID KEY
+                       DISPLAY "Empleado no encontrado: " EmpleadoId
+                   NOT INVALID KEY
+                       PERFORM ActualizaEmpleado
+               END-READ.
+               CLOSE ArchivoEmpleados.
+               STOP RUN.
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+           ActualizaEmpleado.
+               MOVE DE-Nombre TO NombreAnterior.
+               DISPLAY "Nombre actual: " DE-Nombre.
+               DISPLAY "Introduzca el nuevo nombre: ".
+               ACCEPT Nombre.
+               DISPLAY "Apellidos actuales: " DE-Apellidos.
+               DISPLAY "Introduzca los nuevos apellidos: ".
+               ACCEPT Apellidos.
+               DISPLAY "Edad actual: " DE-Edad.
+               DISPLAY "Introduzca la nueva edad: ".
+               ACCEPT Edad.
+               MOVE Nombre TO DE-Nombre.
+               MOVE Apellidos TO DE-Apellidos.
+               MOVE Edad TO DE-Edad.
+               REWRITE DE-Registro.
+               PERFORM EscribeCambio.
+               DISPLAY "== Datos actualizados ==".
+               DISPLAY "Nombre: " DE-Nombre.
+               DISPLAY "Apellidos: " DE-Apellidos.
+               DISPLAY "Edad: " DE-Edad.
+
+           EscribeCambio.
+               MOVE EmpleadoId TO CAMBIO-EMPLEADO-ID.
+               MOVE NombreAnterior TO CAMBIO-NOMBRE-ANT.
+               MOVE Nombre TO CAMBIO-NOMBRE-NVO.
+               ACCEPT CAMBIO-FECHA FROM DATE YYYYMMDD.
+               ACCEPT CAMBIO-HORA FROM TIME.
+               OPEN EXTEND CambiosLog.
+               IF CambiosLogNoExiste
+                   OPEN OUTPUT CambiosLog
+                   CLOSE CambiosLog
+                   OPEN EXTEND CambiosLog
+               END-IF.
+               WRITE CAMBIO-REGISTRO.
+               CLOSE CambiosLog.
+
+       END PROGRAM ReasignaDatosEmpleado.
