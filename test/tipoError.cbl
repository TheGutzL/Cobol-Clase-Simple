@@ -1,8 +1,19 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. tipoError.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ErrorLog ASSIGN TO "errores.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EstadoErrorLog.
        DATA DIVISION.
        FILE SECTION.
+       FD  ErrorLog.
+       COPY "ERRORLOG.cpy".
        WORKING-STORAGE SECTION.
+       COPY "ERRCODES.cpy".
+       01  EstadoErrorLog PIC XX VALUE "00".
+           88 ErrorLogNoExiste VALUE "35".
        77 Numero1 PIC 999 VALUE 200.
        77 Numero2 PIC 999 VALUE 200.
        77 Resultado PIC 999 VALUE ZEROS.
@@ -10,8 +21,29 @@
        PROCEDURE DIVISION.
        Calculos.
        COMPUTE Resultado = Numero1 * Numero2
-          ON SIZE ERROR COMPUTE ResultadoGrande = Numero1 * Numero2
-          DISPLAY ResultadoGrande
+          ON SIZE ERROR
+             COMPUTE ResultadoGrande = Numero1 * Numero2
+             DISPLAY "ALERTA: desbordamiento en la multiplicacion"
+             DISPLAY ResultadoGrande
+             MOVE 02 TO ERROR-CODIGO-CALCULO
+             PERFORM EscribeErrorLog
        END-COMPUTE
        STOP RUN.
+
+       EscribeErrorLog.
+       MOVE "tipoError" TO ERROR-PROGRAMA.
+       MOVE "MULTIPLICACION" TO ERROR-OPERACION.
+       MOVE ERROR-CODIGO-CALCULO TO ERROR-CODIGO.
+       MOVE "Desbordamiento de Resultado" TO ERROR-DESCRIPCION.
+       ACCEPT ERROR-FECHA FROM DATE YYYYMMDD.
+       ACCEPT ERROR-HORA FROM TIME.
+       OPEN EXTEND ErrorLog.
+       IF ErrorLogNoExiste
+           OPEN OUTPUT ErrorLog
+           CLOSE ErrorLog
+           OPEN EXTEND ErrorLog
+       END-IF.
+       WRITE ERROR-REGISTRO.
+       CLOSE ErrorLog.
+
        END PROGRAM tipoError.
