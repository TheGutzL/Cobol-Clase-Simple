@@ -5,23 +5,203 @@
        configuration section.
            special-names.
                decimal-point is comma.
-               symbolic characters LETRA-A LETRA-B LETRA-C LETRA-D
-                               are    66      67     68      69.
+               symbolic characters
+                   LETRA-A LETRA-B LETRA-C LETRA-D LETRA-E LETRA-F
+                   LETRA-G LETRA-H LETRA-I LETRA-J LETRA-K LETRA-L
+                   LETRA-M LETRA-N LETRA-O LETRA-P LETRA-Q LETRA-R
+                   LETRA-S LETRA-T LETRA-U LETRA-V LETRA-W LETRA-X
+                   LETRA-Y LETRA-Z
+                               are    66      67     68      69
+                                      70      71     72      73
+                                      74      75     76      77
+                                      78      79     80      81
+                                      82      83     84      85
+                                      86      87     88      89
+                                      90      91.
                
                INPUT-OUTPUT section.
                    FILE-CONTROL.
                        SELECT OPTIONAL ARCHIVO-EMPLEADOS
                        ASSIGN TO "empleados.dat"
-                       organization is sequential
-               
+                       organization is indexed
+                       access mode is dynamic
+                       record key is EMP-EMPLEADO-ID
+                       file status is EstadoEmpleados.
+                       SELECT OPTIONAL ArchivoTransEmpleados
+                       ASSIGN TO "trans_empleados.dat"
+                       organization is line sequential.
+                       SELECT AuditLog ASSIGN TO "auditoria.log"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS EstadoAuditLog.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ARCHIVO-EMPLEADOS.
+       01  REGISTRO-EMPLEADO.
+           05 EMP-EMPLEADO-ID PIC 9(6).
+           05 EMP-FECHA-ALTA  PIC 9(8).
+           05 EMP-NOMBRE      PIC X(15).
+           05 EMP-APELLIDO1   PIC X(30).
+           05 EMP-APELLIDO2   PIC X(30).
+           05 EMP-SMARTPHONE1 PIC X(9).
+           05 EMP-SMARTPHONE2 PIC X(9).
+           05 EMP-FIJO1       PIC X(9).
+           05 EMP-FIJO2       PIC X(9).
+       FD  ArchivoTransEmpleados.
+       01  TE-Registro.
+           05 TE-Tipo         PIC X.
+           05 TE-EMPLEADO-ID  PIC 9(6).
+           05 TE-FECHA-ALTA   PIC 9(8).
+           05 TE-NOMBRE       PIC X(15).
+           05 TE-APELLIDO1    PIC X(30).
+           05 TE-APELLIDO2    PIC X(30).
+           05 TE-SMARTPHONE1  PIC X(9).
+           05 TE-SMARTPHONE2  PIC X(9).
+           05 TE-FIJO1        PIC X(9).
+           05 TE-FIJO2        PIC X(9).
+       FD  AuditLog.
+       COPY "AUDITLOG.cpy".
        WORKING-STORAGE SECTION.
+       01  EstadoEmpleados PIC XX VALUE "00".
+           88 EmpleadosOk VALUE "00".
+           88 EmpleadoNoEncontrado VALUE "23".
+       77  FinTransEmpleados PIC X VALUE "N".
+           88 NoHayMasTransEmp VALUE "S".
+       77  CoincideClave PIC X VALUE "N".
+           88 ClaveCoincide VALUE "S".
+       77  TE-EMPLEADO-ID-GUARDADO PIC 9(6) VALUE ZEROS.
+       77  VC-EmpleadoIdGuardado PIC 9(9) VALUE ZEROS.
+       77  VC-EmpEmpleadoId PIC 9(9) VALUE ZEROS.
+       77  TelefonoValido PIC X VALUE "S".
+           88 TelefonosError VALUE "N".
+       01  EstadoAuditLog PIC XX VALUE "00".
+           88 AuditLogNoExiste VALUE "35".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "Medio: " LETRA-A.
             DISPLAY "Un cuarto: " LETRA-B.
             DISPLAY "Tres cuartos: " LETRA-C.
             DISPLAY "Tres cuartos: " LETRA-D.
+            PERFORM ProcesaMantenimiento.
             STOP RUN.
+
+       ProcesaMantenimiento.
+            OPEN INPUT ArchivoTransEmpleados.
+            OPEN I-O ARCHIVO-EMPLEADOS.
+            MOVE "N" TO FinTransEmpleados.
+            PERFORM LeeTransEmpleado.
+            PERFORM AplicaTransEmpleado UNTIL NoHayMasTransEmp.
+            CLOSE ArchivoTransEmpleados.
+            CLOSE ARCHIVO-EMPLEADOS.
+
+       LeeTransEmpleado.
+            READ ArchivoTransEmpleados
+                AT END MOVE "S" TO FinTransEmpleados.
+
+       AplicaTransEmpleado.
+            EVALUATE TE-Tipo
+                WHEN "A"
+                    PERFORM AltaEmpleado
+                WHEN "C"
+                    PERFORM CambiaEmpleado
+                WHEN "D"
+                    PERFORM BajaEmpleado
+                WHEN OTHER
+                    DISPLAY "Tipo de transaccion no valido: " TE-Tipo
+            END-EVALUATE.
+            PERFORM EscribeAuditoria.
+            PERFORM LeeTransEmpleado.
+
+       AltaEmpleado.
+            PERFORM ValidaTelefonos.
+            MOVE TE-EMPLEADO-ID  TO EMP-EMPLEADO-ID.
+            MOVE TE-FECHA-ALTA   TO EMP-FECHA-ALTA.
+            MOVE TE-NOMBRE       TO EMP-NOMBRE.
+            MOVE TE-APELLIDO1    TO EMP-APELLIDO1.
+            MOVE TE-APELLIDO2    TO EMP-APELLIDO2.
+            MOVE TE-SMARTPHONE1  TO EMP-SMARTPHONE1.
+            MOVE TE-SMARTPHONE2  TO EMP-SMARTPHONE2.
+            MOVE TE-FIJO1        TO EMP-FIJO1.
+            MOVE TE-FIJO2        TO EMP-FIJO2.
+            IF TelefonosError
+                DISPLAY "Alta rechazada por telefono invalido: "
+                    TE-EMPLEADO-ID
+            ELSE
+                WRITE REGISTRO-EMPLEADO
+                    INVALID KEY
+                        DISPLAY "Empleado ya existe: " EMP-EMPLEADO-ID
+                END-WRITE
+            END-IF.
+
+       CambiaEmpleado.
+            PERFORM ValidaTelefonos.
+            MOVE TE-EMPLEADO-ID TO TE-EMPLEADO-ID-GUARDADO.
+            MOVE TE-EMPLEADO-ID TO EMP-EMPLEADO-ID.
+            READ ARCHIVO-EMPLEADOS KEY IS EMP-EMPLEADO-ID
+                INVALID KEY
+                    DISPLAY "Empleado no encontrado: " EMP-EMPLEADO-ID
+                NOT INVALID KEY
+                    MOVE TE-FECHA-ALTA   TO EMP-FECHA-ALTA
+                    MOVE TE-NOMBRE       TO EMP-NOMBRE
+                    MOVE TE-APELLIDO1    TO EMP-APELLIDO1
+                    MOVE TE-APELLIDO2    TO EMP-APELLIDO2
+                    MOVE TE-SMARTPHONE1  TO EMP-SMARTPHONE1
+                    MOVE TE-SMARTPHONE2  TO EMP-SMARTPHONE2
+                    MOVE TE-FIJO1        TO EMP-FIJO1
+                    MOVE TE-FIJO2        TO EMP-FIJO2
+                    MOVE TE-EMPLEADO-ID-GUARDADO TO
+                        VC-EmpleadoIdGuardado
+                    MOVE EMP-EMPLEADO-ID TO VC-EmpEmpleadoId
+                    CALL "ValidaCoincidencia" USING
+                        VC-EmpleadoIdGuardado
+                        VC-EmpEmpleadoId CoincideClave
+                    IF ClaveCoincide AND NOT TelefonosError
+                        REWRITE REGISTRO-EMPLEADO
+                    ELSE
+                        IF TelefonosError
+                            DISPLAY "Telefono invalido, rechazado: "
+                                TE-EMPLEADO-ID
+                        ELSE
+                            DISPLAY "Clave de empleado no coincide: "
+                                TE-EMPLEADO-ID
+                        END-IF
+            END-READ.
+
+       BajaEmpleado.
+            MOVE TE-EMPLEADO-ID TO EMP-EMPLEADO-ID.
+            DELETE ARCHIVO-EMPLEADOS
+                INVALID KEY
+                    DISPLAY "Empleado no encontrado: " EMP-EMPLEADO-ID.
+
+       ValidaTelefonos.
+            MOVE "S" TO TelefonoValido.
+            IF TE-SMARTPHONE1 NOT = SPACES AND
+                    TE-SMARTPHONE1 NOT NUMERIC
+                MOVE "N" TO TelefonoValido.
+            IF TE-SMARTPHONE2 NOT = SPACES AND
+                    TE-SMARTPHONE2 NOT NUMERIC
+                MOVE "N" TO TelefonoValido.
+            IF TE-FIJO1 NOT = SPACES AND TE-FIJO1 NOT NUMERIC
+                MOVE "N" TO TelefonoValido.
+            IF TE-FIJO2 NOT = SPACES AND TE-FIJO2 NOT NUMERIC
+                MOVE "N" TO TelefonoValido.
+            IF TelefonosError
+                DISPLAY "AVISO: telefono no valido para empleado "
+                    TE-EMPLEADO-ID.
+
+       EscribeAuditoria.
+            MOVE "TEST" TO AUDIT-PROGRAMA.
+            MOVE TE-Tipo TO AUDIT-OPERACION.
+            MOVE TE-EMPLEADO-ID TO AUDIT-NUMERO1.
+            ACCEPT AUDIT-FECHA FROM DATE YYYYMMDD.
+            ACCEPT AUDIT-HORA FROM TIME.
+            OPEN EXTEND AuditLog.
+            IF AuditLogNoExiste
+                OPEN OUTPUT AuditLog
+                CLOSE AuditLog
+                OPEN EXTEND AuditLog
+            END-IF.
+            WRITE AUDIT-REGISTRO.
+            CLOSE AuditLog.
+
        END PROGRAM TEST.
