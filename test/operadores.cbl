@@ -1,39 +1,99 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. CalculadoraMenu.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
        77 ValorMenu PIC 9 VALUE ZERO.
+       77 Numero1 PIC S9(9)V99 VALUE ZERO.
+       77 Numero2 PIC S9(9)V99 VALUE ZERO.
+       77 Resultado PIC S9(9)V99 VALUE ZERO.
+       77 Continuar PIC 9 VALUE ZERO.
+           88 SiContinuar VALUE 1.
+           88 NoContinuar VALUE 2.
 
        PROCEDURE DIVISION.
        Opciones.
-       DISPLAY "Por favor, introduzca un n�mero"
-       " de opci�n y pulse enter: ".
+       DISPLAY "Por favor, introduzca un numero"
+       " de opcion y pulse enter: ".
 
        DISPLAY "1 - Suma".
        DISPLAY "2 - Resta".
-       DISPLAY "3 - Multiplicaci�n".
-       DISPLAY "4 - Divisi�n".
+       DISPLAY "3 - Multiplicacion".
+       DISPLAY "4 - Division".
+       DISPLAY "5 - Salir".
 
        ACCEPT ValorMenu.
 
-       Menu.
+       OpcionesMenu.
        EVALUATE ValorMenu
 
            WHEN 1
-             DISPLAY "Ha seleccionado la suma"
+             PERFORM SumaMenu
 
            WHEN 2
-             DISPLAY "Ha seleccionado la resta"
+             PERFORM RestaMenu
 
            WHEN 3
-             DISPLAY "Ha seleccionado la multiplicacion"
+             PERFORM MultiplicacionMenu
 
            WHEN 4
-             DISPLAY "Ha seleccionado la division"
+             PERFORM DivisionMenu
+
+           WHEN 5
+             DISPLAY "Saliendo del programa..."
+             STOP RUN
 
            WHEN OTHER
              DISPLAY "Opcion incorrecta"
+             PERFORM Opciones
+       END-EVALUATE.
+
+       SolicitaNumeros.
+       DISPLAY "Introduzca el primer numero: ".
+       ACCEPT Numero1.
+       DISPLAY "Introduzca el segundo numero: ".
+       ACCEPT Numero2.
+
+       SumaMenu.
+       PERFORM SolicitaNumeros.
+       ADD Numero1 TO Numero2 GIVING Resultado.
+       DISPLAY "Ha seleccionado la suma: " Resultado.
+       PERFORM PreguntaContinuar.
+
+       RestaMenu.
+       PERFORM SolicitaNumeros.
+       SUBTRACT Numero1 FROM Numero2 GIVING Resultado.
+       DISPLAY "Ha seleccionado la resta: " Resultado.
+       PERFORM PreguntaContinuar.
+
+       MultiplicacionMenu.
+       PERFORM SolicitaNumeros.
+       MULTIPLY Numero1 BY Numero2 GIVING Resultado.
+       DISPLAY "Ha seleccionado la multiplicacion: " Resultado.
+       PERFORM PreguntaContinuar.
+
+       DivisionMenu.
+       PERFORM SolicitaNumeros.
+       IF Numero2 = ZERO
+           DISPLAY "No se puede dividir por cero."
+       ELSE
+           DIVIDE Numero1 BY Numero2 GIVING Resultado
+           DISPLAY "Ha seleccionado la division: " Resultado.
+       PERFORM PreguntaContinuar.
+
+       PreguntaContinuar.
+       DISPLAY "1 - Si, continuar".
+       DISPLAY "2 - No, salir del programa".
+       ACCEPT Continuar.
+       EVALUATE TRUE
+           WHEN SiContinuar
+               PERFORM Opciones
+           WHEN NoContinuar
+               DISPLAY "Saliendo del programa..."
+               STOP RUN
+           WHEN OTHER
+               DISPLAY "Opcion no valida."
+               PERFORM PreguntaContinuar
+       END-EVALUATE.
 
-       STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM CalculadoraMenu.
