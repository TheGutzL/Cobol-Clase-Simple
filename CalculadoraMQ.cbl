@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CalculadoraMQ.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  NombreQMgr PIC X(48) VALUE "QM.CALCULADORA".
+       77  NombreColaEntrada PIC X(48) VALUE "CALC.PETICIONES".
+       77  NombreColaSalida PIC X(48) VALUE "CALC.RESPUESTAS".
+       77  HConn PIC S9(9) COMP VALUE ZERO.
+       77  HObjEntrada PIC S9(9) COMP VALUE ZERO.
+       77  HObjSalida PIC S9(9) COMP VALUE ZERO.
+       77  OpcionesApertura PIC S9(9) COMP VALUE ZERO.
+       77  OpcionesGet PIC S9(9) COMP VALUE ZERO.
+       77  OpcionesPut PIC S9(9) COMP VALUE ZERO.
+       77  CodigoCompletado PIC S9(9) COMP VALUE ZERO.
+       77  CodigoRazon PIC S9(9) COMP VALUE ZERO.
+       77  LongitudBuffer PIC S9(9) COMP VALUE 512.
+       77  LongitudDatos PIC S9(9) COMP VALUE ZERO.
+       77  DescriptorMensaje PIC X(64) VALUE SPACES.
+       77  MensajeEntrada PIC X(512) VALUE SPACES.
+       77  MensajeSalida PIC X(512) VALUE SPACES.
+       77  FinPeticiones PIC X VALUE "N".
+           88 NoHayMasPeticiones VALUE "S".
+
+       77  OpPeticion PIC X(1) VALUE SPACE.
+       77  Numero1Txt PIC X(13) VALUE SPACES.
+       77  Numero2Txt PIC X(13) VALUE SPACES.
+       77  Numero1 PIC S9(9)V99 COMP-3 VALUE ZEROS.
+       77  Numero2 PIC S9(9)V99 COMP-3 VALUE ZEROS.
+       77  Resultado PIC S9(9)V99 COMP-3 VALUE ZEROS.
+       77  ResultadoEditado PIC -(9)9,99.
+
+       PROCEDURE DIVISION.
+       Inicio.
+           CALL "MQCONN" USING NombreQMgr HConn CodigoCompletado
+               CodigoRazon.
+           CALL "MQOPEN" USING HConn NombreColaEntrada OpcionesApertura
+               HObjEntrada CodigoCompletado CodigoRazon.
+           CALL "MQOPEN" USING HConn NombreColaSalida OpcionesApertura
+               HObjSalida CodigoCompletado CodigoRazon.
+           PERFORM AtiendePeticion UNTIL NoHayMasPeticiones.
+           CALL "MQCLOSE" USING HConn HObjEntrada CodigoCompletado
+               CodigoRazon.
+           CALL "MQCLOSE" USING HConn HObjSalida CodigoCompletado
+               CodigoRazon.
+           CALL "MQDISC" USING HConn CodigoCompletado CodigoRazon.
+           STOP RUN.
+
+       AtiendePeticion.
+           CALL "MQGET" USING HConn HObjEntrada DescriptorMensaje
+               OpcionesGet LongitudBuffer MensajeEntrada LongitudDatos
+               CodigoCompletado CodigoRazon.
+           IF CodigoCompletado NOT = ZERO
+               MOVE "S" TO FinPeticiones
+           ELSE
+               PERFORM ProcesaMensaje
+               PERFORM EnviaRespuesta.
+
+       ProcesaMensaje.
+           MOVE SPACES TO MensajeSalida.
+           UNSTRING MensajeEntrada DELIMITED BY "|"
+               INTO OpPeticion Numero1Txt Numero2Txt.
+           COMPUTE Numero1 = FUNCTION NUMVAL(Numero1Txt).
+           COMPUTE Numero2 = FUNCTION NUMVAL(Numero2Txt).
+           EVALUATE OpPeticion
+               WHEN "1" ADD Numero1 TO Numero2 GIVING Resultado
+               WHEN "2" SUBTRACT Numero1 FROM Numero2 GIVING Resultado
+               WHEN "3" COMPUTE Resultado = Numero1 * Numero2
+               WHEN "4"
+                   IF Numero2 = 0
+                       MOVE ZEROS TO Resultado
+                   ELSE
+                       DIVIDE Numero1 BY Numero2 GIVING Resultado
+               WHEN OTHER MOVE ZEROS TO Resultado
+           END-EVALUATE.
+           MOVE Resultado TO ResultadoEditado.
+           STRING "RESULTADO=" ResultadoEditado
+               DELIMITED BY SIZE INTO MensajeSalida.
+
+       EnviaRespuesta.
+           CALL "MQPUT" USING HConn HObjSalida DescriptorMensaje
+               OpcionesPut LongitudBuffer MensajeSalida
+               CodigoCompletado CodigoRazon.
+
+       END PROGRAM CalculadoraMQ.
