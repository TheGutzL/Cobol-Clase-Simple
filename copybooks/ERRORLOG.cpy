@@ -0,0 +1,10 @@
+      *( registro de errores compartido por los programas
+      *  de calculo que detectan desbordamientos u otros
+      *  errores de ejecucion )
+       01  ERROR-REGISTRO.
+           05 ERROR-PROGRAMA       PIC X(15).
+           05 ERROR-OPERACION      PIC X(15).
+           05 ERROR-CODIGO         PIC 99.
+           05 ERROR-DESCRIPCION    PIC X(40).
+           05 ERROR-FECHA          PIC 9(8).
+           05 ERROR-HORA           PIC 9(8).
