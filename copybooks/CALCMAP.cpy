@@ -0,0 +1,34 @@
+      *( mapa simbolico de pantalla 3270 para la calculadora,
+      *  generado a partir del mapset CALCSET/CALCMAP )
+       01  CALCMAPI.
+           05 FILLER PIC X(12).
+           05 NUM1L  PIC S9(4) COMP.
+           05 NUM1F  PIC X.
+           05 FILLER REDEFINES NUM1F.
+               10 NUM1A  PIC X.
+           05 NUM1I  PIC X(12).
+           05 NUM2L  PIC S9(4) COMP.
+           05 NUM2F  PIC X.
+           05 FILLER REDEFINES NUM2F.
+               10 NUM2A  PIC X.
+           05 NUM2I  PIC X(12).
+           05 OPCL   PIC S9(4) COMP.
+           05 OPCF   PIC X.
+           05 FILLER REDEFINES OPCF.
+               10 OPCA  PIC X.
+           05 OPCI   PIC X(01).
+           05 RESL   PIC S9(4) COMP.
+           05 RESF   PIC X.
+           05 FILLER REDEFINES RESF.
+               10 RESA  PIC X.
+           05 RESI   PIC X(15).
+       01  CALCMAPO REDEFINES CALCMAPI.
+           05 FILLER PIC X(12).
+           05 FILLER PIC X(03).
+           05 NUM1O  PIC X(12).
+           05 FILLER PIC X(03).
+           05 NUM2O  PIC X(12).
+           05 FILLER PIC X(03).
+           05 OPCO   PIC X(01).
+           05 FILLER PIC X(03).
+           05 RESO   PIC X(15).
