@@ -0,0 +1,7 @@
+      *( codigos de error normalizados, comunes a todos los
+      *  programas de calculo que registran desbordamientos u
+      *  otros errores de ejecucion en el ERROR-REGISTRO )
+       01  ERROR-CODIGO-CALCULO PIC 99 VALUE ZERO.
+           88 ERR-DIVISION-POR-CERO  VALUE 01.
+           88 ERR-DESBORDAMIENTO     VALUE 02.
+           88 ERR-OPERACION-INVALIDA VALUE 03.
