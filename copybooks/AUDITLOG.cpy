@@ -0,0 +1,10 @@
+      *( registro de auditoria compartido por los programas
+      *  de calculo y mantenimiento )
+       01  AUDIT-REGISTRO.
+           05 AUDIT-PROGRAMA       PIC X(15).
+           05 AUDIT-OPERACION      PIC X(15).
+           05 AUDIT-NUMERO1        PIC S9(9)V99.
+           05 AUDIT-NUMERO2        PIC S9(9)V99.
+           05 AUDIT-RESULTADO      PIC S9(9)V99.
+           05 AUDIT-FECHA          PIC 9(8).
+           05 AUDIT-HORA           PIC 9(8).
