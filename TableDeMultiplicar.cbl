@@ -1,45 +1,397 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TablaMultiplicar.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           SYMBOLIC CHARACTERS
+               LETRA-A LETRA-B LETRA-C LETRA-D LETRA-E LETRA-F
+               LETRA-G LETRA-H LETRA-I LETRA-J LETRA-K LETRA-L
+               LETRA-M LETRA-N LETRA-O LETRA-P LETRA-Q LETRA-R
+               LETRA-S LETRA-T LETRA-U LETRA-V LETRA-W LETRA-X
+               LETRA-Y LETRA-Z
+                           ARE    66      67     68      69
+                                  70      71     72      73
+                                  74      75     76      77
+                                  78      79     80      81
+                                  82      83     84      85
+                                  86      87     88      89
+                                  90      91.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ReporteTabla ASSIGN TO TABLARPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL ArchivoNumeros ASSIGN TO NUMEROS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EstadoNumeros.
+           SELECT OPTIONAL ArchivoPrecios ASSIGN TO PRECIOS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EstadoPrecios.
+           SELECT ArchivoCheckpointNum
+               ASSIGN TO "tabla_checkpoint_num.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EstadoCheckpointNum.
+           SELECT ArchivoCheckpointPrec
+               ASSIGN TO "tabla_checkpoint_prec.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EstadoCheckpointPrec.
+           SELECT AuditLog ASSIGN TO "auditoria.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EstadoAuditLog.
+           SELECT ErrorLog ASSIGN TO "errores.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EstadoErrorLog.
        DATA DIVISION.
        FILE SECTION.
+       FD  ReporteTabla.
+       01  LineaReporte PIC X(40).
+       FD  AuditLog.
+       COPY "AUDITLOG.cpy".
+       FD  ErrorLog.
+       COPY "ERRORLOG.cpy".
+       FD  ArchivoNumeros.
+       01  NUM-Registro PIC 99V99.
+       FD  ArchivoPrecios.
+       01  PM-Registro.
+           05 PM-Sku PIC X(10).
+           05 PM-Precio PIC 99V99.
+       FD  ArchivoCheckpointNum.
+       01  CKN-Registro.
+           05 CKN-UltimoNumero PIC 9(6).
+       FD  ArchivoCheckpointPrec.
+       01  CKP-Registro.
+           05 CKP-UltimoNumero PIC 9(6).
        WORKING-STORAGE SECTION.
-       77  Numero PIC 99 VAlue ZEROS.
+       01  EstadoNumeros PIC XX VALUE "00".
+           88 NoHayArchivoNumeros VALUE "05".
+       01  EstadoPrecios PIC XX VALUE "00".
+           88 NoHayArchivoPrecios VALUE "05".
+       01  EstadoCheckpointNum PIC XX VALUE "00".
+           88 CheckpointNumExiste VALUE "00".
+           88 CheckpointNumNoExiste VALUE "35".
+       01  EstadoCheckpointPrec PIC XX VALUE "00".
+           88 CheckpointPrecExiste VALUE "00".
+           88 CheckpointPrecNoExiste VALUE "35".
+       01  EstadoAuditLog PIC XX VALUE "00".
+           88 AuditLogNoExiste VALUE "35".
+       01  EstadoErrorLog PIC XX VALUE "00".
+           88 ErrorLogNoExiste VALUE "35".
+       77  UltimoNumProc PIC 9(6) VALUE ZEROS.
+       77  ContadorRegistro PIC 9(6) VALUE ZEROS.
+       COPY "ERRCODES.cpy".
+       77  ResultadoGrande PIC S9(9)V99 COMP-3 VALUE ZEROS.
+       01  ErrorDescripcionTxt PIC X(40) VALUE SPACES.
+       77  FinListaNumeros PIC X VALUE "N".
+           88 NoHayMasNumeros VALUE "S".
+       77  Numero PIC 99V99 VAlue ZEROS.
+       77  NumeroEditado PIC Z9,99.
+       77  ResultadoEditado PIC ZZZ9,99.
        77  Multiplicador PIC 999 VALUE ZEROS.
-       77  Resultado PIC 9999 VALUE ZEROS.
+       77  Resultado PIC 9(4)V99 VALUE ZEROS.
        77  Salida PIC XXXXX VALUE SPACES.
+       77  ReporteAbierto PIC X VALUE "N".
+           88 HayReporteAbierto VALUE "S".
+       77  RangoInicio PIC 999 VALUE 1.
+       77  RangoFin PIC 999 VALUE 10.
+       77  VecesRango PIC 999 VALUE 10.
+       77  ResultadoSumado PIC 9(7)V99 COMP-3 VALUE ZEROS.
+       77  ContadorSumando PIC 999 VALUE ZEROS.
 
        PROCEDURE DIVISION.
 
        Inicio.
        DISPLAY "Para salir introducir 'salir' en la consola".
+       DISPLAY "Para procesar la lista de numeros.dat introduce 'lote'".
+       DISPLAY "Para usar precios.dat introduce 'precios'".
        DISPLAY "Para multiplicar pulsa INTRO".
        ACCEPT Salida.
 
-       IF Salida = "salir" OR "SALIR"
-           PERFORM Finalizar
+       EVALUATE TRUE
+           WHEN Salida = "salir" OR "SALIR"
+               PERFORM Finalizar
+           WHEN Salida = "lote" OR "LOTE"
+               PERFORM ProcesoLoteNumeros
+               PERFORM Finalizar
+           WHEN Salida = "preci" OR "PRECI"
+               PERFORM ProcesoLotePrecios
+               PERFORM Finalizar
+           WHEN OTHER
+               PERFORM ReiniciarPrograma
+               PERFORM IntroduceNumero
+               PERFORM MostrarTabla
+       END-EVALUATE.
+
+       ProcesoLoteNumeros.
+       PERFORM ReiniciarPrograma.
+       DISPLAY "Introduce el multiplicador inicial (por defecto 1): ".
+       ACCEPT RangoInicio.
+       DISPLAY "Introduce el multiplicador final (por defecto 10): ".
+       ACCEPT RangoFin.
+       IF RangoInicio = ZERO
+           MOVE 1 TO RangoInicio.
+       IF RangoFin = ZERO OR RangoFin < RangoInicio
+           COMPUTE RangoFin = RangoInicio + 9.
+       MOVE "N" TO FinListaNumeros.
+       MOVE ZERO TO ContadorRegistro.
+       OPEN INPUT ArchivoNumeros.
+       IF NoHayArchivoNumeros
+           DISPLAY "No se encontro numeros.dat, lote cancelado."
+           MOVE 4 TO RETURN-CODE
        ELSE
-           PERFORM ReiniciarPrograma.
-           PERFORM IntroduceNumero.
-           PERFORM MostrarTabla.
+           PERFORM LeeUltimoCheckpointNum
+           PERFORM LeeNumeroLote
+           PERFORM OmiteNumeroProcesado
+               UNTIL NoHayMasNumeros OR ContadorRegistro > UltimoNumProc
+           IF UltimoNumProc NOT = ZERO
+               DISPLAY "Reanudando lote de numeros tras el registro "
+                   UltimoNumProc
+           END-IF
+           PERFORM ProcesaNumeroLote UNTIL NoHayMasNumeros
+           CLOSE ArchivoNumeros
+           PERFORM BorraCheckpointNum.
+
+       LeeNumeroLote.
+       READ ArchivoNumeros
+           AT END MOVE "S" TO FinListaNumeros.
+       IF NOT NoHayMasNumeros
+           ADD 1 TO ContadorRegistro.
+
+       OmiteNumeroProcesado.
+       PERFORM LeeNumeroLote.
+
+       ProcesaNumeroLote.
+       MOVE NUM-Registro TO Numero.
+       MOVE RangoInicio TO Multiplicador.
+       SUBTRACT 1 FROM Multiplicador.
+       PERFORM MostrarTablaLote.
+       PERFORM EscribeCheckpointNum.
+       PERFORM LeeNumeroLote.
+
+       MostrarTablaLote.
+       PERFORM AbreReporte.
+       MOVE Numero TO NumeroEditado.
+       MOVE SPACES TO LineaReporte.
+       STRING "Tabla de multiplicar del " NumeroEditado
+           DELIMITED BY SIZE INTO LineaReporte.
+       WRITE LineaReporte AFTER ADVANCING PAGE.
+       MOVE ALL LETRA-A TO LineaReporte.
+       WRITE LineaReporte.
+       COMPUTE VecesRango = RangoFin - RangoInicio + 1.
+       PERFORM Calculos VecesRango TIMES.
+
+       ProcesoLotePrecios.
+       PERFORM ReiniciarPrograma.
+       DISPLAY "Introduce el multiplicador inicial (por defecto 1): ".
+       ACCEPT RangoInicio.
+       DISPLAY "Introduce el multiplicador final (por defecto 10): ".
+       ACCEPT RangoFin.
+       IF RangoInicio = ZERO
+           MOVE 1 TO RangoInicio.
+       IF RangoFin = ZERO OR RangoFin < RangoInicio
+           COMPUTE RangoFin = RangoInicio + 9.
+       MOVE "N" TO FinListaNumeros.
+       MOVE ZERO TO ContadorRegistro.
+       OPEN INPUT ArchivoPrecios.
+       IF NoHayArchivoPrecios
+           DISPLAY "No se encontro precios.dat, lote cancelado."
+           MOVE 4 TO RETURN-CODE
+       ELSE
+           PERFORM LeeUltimoCheckpointPrec
+           PERFORM LeeRegistroPrecio
+           PERFORM OmitePrecioProcesado
+               UNTIL NoHayMasNumeros OR ContadorRegistro > UltimoNumProc
+           IF UltimoNumProc NOT = ZERO
+               DISPLAY "Reanudando lote de precios tras el registro "
+                   UltimoNumProc
+           END-IF
+           PERFORM ProcesaRegistroPrecio UNTIL NoHayMasNumeros
+           CLOSE ArchivoPrecios
+           PERFORM BorraCheckpointPrec.
+
+       LeeRegistroPrecio.
+       READ ArchivoPrecios
+           AT END MOVE "S" TO FinListaNumeros.
+       IF NOT NoHayMasNumeros
+           ADD 1 TO ContadorRegistro.
+
+       OmitePrecioProcesado.
+       PERFORM LeeRegistroPrecio.
+
+       ProcesaRegistroPrecio.
+       MOVE PM-Precio TO Numero.
+       MOVE RangoInicio TO Multiplicador.
+       SUBTRACT 1 FROM Multiplicador.
+       PERFORM AbreReporte.
+       MOVE SPACES TO LineaReporte.
+       STRING "Tabla de precio para " PM-Sku
+           DELIMITED BY SIZE INTO LineaReporte.
+       WRITE LineaReporte AFTER ADVANCING PAGE.
+       MOVE Numero TO NumeroEditado.
+       MOVE SPACES TO LineaReporte.
+       STRING "Tabla de multiplicar del " NumeroEditado
+           DELIMITED BY SIZE INTO LineaReporte.
+       WRITE LineaReporte.
+       MOVE ALL LETRA-A TO LineaReporte.
+       WRITE LineaReporte.
+       COMPUTE VecesRango = RangoFin - RangoInicio + 1.
+       PERFORM Calculos VecesRango TIMES.
+       PERFORM EscribeCheckpointPrec.
+       PERFORM LeeRegistroPrecio.
+
+       LeeUltimoCheckpointNum.
+       MOVE ZERO TO UltimoNumProc.
+       OPEN INPUT ArchivoCheckpointNum.
+       IF CheckpointNumExiste
+           READ ArchivoCheckpointNum
+               AT END MOVE ZERO TO UltimoNumProc
+               NOT AT END MOVE CKN-UltimoNumero TO UltimoNumProc
+           END-READ
+           CLOSE ArchivoCheckpointNum.
+
+       EscribeCheckpointNum.
+       MOVE ContadorRegistro TO CKN-UltimoNumero.
+       OPEN OUTPUT ArchivoCheckpointNum.
+       WRITE CKN-Registro.
+       CLOSE ArchivoCheckpointNum.
+
+       BorraCheckpointNum.
+       MOVE ZERO TO CKN-UltimoNumero.
+       OPEN OUTPUT ArchivoCheckpointNum.
+       WRITE CKN-Registro.
+       CLOSE ArchivoCheckpointNum.
+
+       LeeUltimoCheckpointPrec.
+       MOVE ZERO TO UltimoNumProc.
+       OPEN INPUT ArchivoCheckpointPrec.
+       IF CheckpointPrecExiste
+           READ ArchivoCheckpointPrec
+               AT END MOVE ZERO TO UltimoNumProc
+               NOT AT END MOVE CKP-UltimoNumero TO UltimoNumProc
+           END-READ
+           CLOSE ArchivoCheckpointPrec.
+
+       EscribeCheckpointPrec.
+       MOVE ContadorRegistro TO CKP-UltimoNumero.
+       OPEN OUTPUT ArchivoCheckpointPrec.
+       WRITE CKP-Registro.
+       CLOSE ArchivoCheckpointPrec.
+
+       BorraCheckpointPrec.
+       MOVE ZERO TO CKP-UltimoNumero.
+       OPEN OUTPUT ArchivoCheckpointPrec.
+       WRITE CKP-Registro.
+       CLOSE ArchivoCheckpointPrec.
 
        Finalizar.
-       STOP RUN.
+       IF HayReporteAbierto
+           CLOSE ReporteTabla.
+       GOBACK.
 
        ReiniciarPrograma.
-       MOVE 0 TO Multiplicador.
+       MOVE 1 TO RangoInicio.
+       MOVE 10 TO RangoFin.
 
        IntroduceNumero.
        DISPLAY "Introduce un numero.".
        ACCEPT Numero.
+       DISPLAY "Introduce el multiplicador inicial (por defecto 1): ".
+       ACCEPT RangoInicio.
+       DISPLAY "Introduce el multiplicador final (por defecto 10): ".
+       ACCEPT RangoFin.
+       IF RangoInicio = ZERO
+           MOVE 1 TO RangoInicio.
+       IF RangoFin = ZERO OR RangoFin < RangoInicio
+           COMPUTE RangoFin = RangoInicio + 9.
+       MOVE RangoInicio TO Multiplicador.
+       SUBTRACT 1 FROM Multiplicador.
 
        MostrarTabla.
-       DISPLAY "La tabla del " Numero ":".
-       PERFORM Calculos 10 TIMES.
+       PERFORM AbreReporte.
+       MOVE Numero TO NumeroEditado.
+       MOVE SPACES TO LineaReporte.
+       STRING "Tabla de multiplicar del " NumeroEditado
+           DELIMITED BY SIZE INTO LineaReporte.
+       WRITE LineaReporte AFTER ADVANCING PAGE.
+       MOVE ALL LETRA-A TO LineaReporte.
+       WRITE LineaReporte.
+       DISPLAY "La tabla del " NumeroEditado ":".
+       COMPUTE VecesRango = RangoFin - RangoInicio + 1.
+       PERFORM Calculos VecesRango TIMES.
        PERFORM Inicio.
 
+       AbreReporte.
+       IF NOT HayReporteAbierto
+           OPEN OUTPUT ReporteTabla
+           MOVE "S" TO ReporteAbierto.
+
        Calculos.
        ADD 1 TO Multiplicador.
-       COMPUTE Resultado = Numero * Multiplicador.
-       DISPLAY Numero " * " Multiplicador " = " Resultado.
+       COMPUTE Resultado = Numero * Multiplicador
+           ON SIZE ERROR
+               COMPUTE ResultadoGrande = Numero * Multiplicador
+               DISPLAY "Aviso: el resultado excede la capacidad de "
+                   "Resultado."
+               DISPLAY "El resultado es: " ResultadoGrande
+               MOVE ZEROS TO Resultado
+               MOVE 02 TO ERROR-CODIGO-CALCULO
+               MOVE "Desbordamiento de Resultado" TO ErrorDescripcionTxt
+               PERFORM EscribeErrorLog
+       END-COMPUTE.
+       PERFORM ComprobarResultado.
+       MOVE Numero TO NumeroEditado.
+       MOVE Resultado TO ResultadoEditado.
+       DISPLAY NumeroEditado " * " Multiplicador " = " ResultadoEditado.
+       MOVE SPACES TO LineaReporte.
+       STRING NumeroEditado " * " Multiplicador " = " ResultadoEditado
+           DELIMITED BY SIZE INTO LineaReporte.
+       WRITE LineaReporte.
+       PERFORM EscribeAuditoria.
+
+       EscribeAuditoria.
+       MOVE "TablaMultiplicar" TO AUDIT-PROGRAMA.
+       MOVE "MULTIPLICACION" TO AUDIT-OPERACION.
+       MOVE Numero TO AUDIT-NUMERO1.
+       MOVE Multiplicador TO AUDIT-NUMERO2.
+       MOVE Resultado TO AUDIT-RESULTADO.
+       ACCEPT AUDIT-FECHA FROM DATE YYYYMMDD.
+       ACCEPT AUDIT-HORA FROM TIME.
+       OPEN EXTEND AuditLog.
+       IF AuditLogNoExiste
+           OPEN OUTPUT AuditLog
+           CLOSE AuditLog
+           OPEN EXTEND AuditLog
+       END-IF.
+       WRITE AUDIT-REGISTRO.
+       CLOSE AuditLog.
+
+       ComprobarResultado.
+       MOVE ZEROS TO ResultadoSumado.
+       PERFORM SumaIndependiente Multiplicador TIMES.
+       IF ResultadoSumado NOT = Resultado
+           DISPLAY "AVISO: descuadre en " Numero " * " Multiplicador
+           MOVE Numero TO NumeroEditado
+           MOVE SPACES TO LineaReporte
+           STRING "AVISO: descuadre en " NumeroEditado " * "
+               Multiplicador DELIMITED BY SIZE INTO LineaReporte
+           WRITE LineaReporte.
+
+       SumaIndependiente.
+       ADD Numero TO ResultadoSumado.
+
+       EscribeErrorLog.
+       MOVE "TablaMultiplicar" TO ERROR-PROGRAMA.
+       MOVE "MULTIPLICACION" TO ERROR-OPERACION.
+       MOVE ERROR-CODIGO-CALCULO TO ERROR-CODIGO.
+       MOVE ErrorDescripcionTxt TO ERROR-DESCRIPCION.
+       ACCEPT ERROR-FECHA FROM DATE YYYYMMDD.
+       ACCEPT ERROR-HORA FROM TIME.
+       OPEN EXTEND ErrorLog.
+       IF ErrorLogNoExiste
+           OPEN OUTPUT ErrorLog
+           CLOSE ErrorLog
+           OPEN EXTEND ErrorLog
+       END-IF.
+       WRITE ERROR-REGISTRO.
+       CLOSE ErrorLog.
 
        END PROGRAM TablaMultiplicar.
