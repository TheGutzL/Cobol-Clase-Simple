@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReconciliaEmpleados.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL ArchivoEmpleados ASSIGN TO "empleados.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-EMPLEADO-ID
+               FILE STATUS IS EstadoEmpleados.
+           SELECT OPTIONAL ArchivoRH ASSIGN TO "rh_empleados.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EstadoRH.
+           SELECT ReporteReconciliacion ASSIGN TO "reconciliacion.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ArchivoEmpleados.
+       01  REGISTRO-EMPLEADO.
+           05 EMP-EMPLEADO-ID PIC 9(6).
+           05 EMP-FECHA-ALTA  PIC 9(8).
+           05 EMP-NOMBRE      PIC X(15).
+           05 EMP-APELLIDO1   PIC X(30).
+           05 EMP-APELLIDO2   PIC X(30).
+           05 EMP-SMARTPHONE1 PIC X(9).
+           05 EMP-SMARTPHONE2 PIC X(9).
+           05 EMP-FIJO1       PIC X(9).
+           05 EMP-FIJO2       PIC X(9).
+       FD  ArchivoRH.
+       01  RH-Registro.
+           05 RH-EMPLEADO-ID  PIC 9(6).
+           05 RH-NOMBRE       PIC X(15).
+       FD  ReporteReconciliacion.
+       01  LineaReconciliacion PIC X(60).
+       WORKING-STORAGE SECTION.
+       01  EstadoEmpleados PIC XX VALUE "00".
+           88 EmpleadosOk VALUE "00".
+           88 NoHayArchivoEmpleados VALUE "05".
+       01  EstadoRH PIC XX VALUE "00".
+           88 RHOk VALUE "00".
+           88 NoHayArchivoRH VALUE "05".
+       77  FinEmpleados PIC X VALUE "N".
+           88 NoHayMasEmpleados VALUE "S".
+       77  FinRH PIC X VALUE "N".
+           88 NoHayMasRH VALUE "S".
+       77  TotalMaestro PIC 9(6) VALUE ZEROS.
+       77  TotalRH PIC 9(6) VALUE ZEROS.
+       77  TotalSoloMaestro PIC 9(6) VALUE ZEROS.
+       77  TotalSoloRH PIC 9(6) VALUE ZEROS.
+       77  TotalCoinciden PIC 9(6) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       Inicio.
+           OPEN INPUT ArchivoEmpleados.
+           OPEN INPUT ArchivoRH.
+           OPEN OUTPUT ReporteReconciliacion.
+           IF NoHayArchivoEmpleados OR NoHayArchivoRH
+               DISPLAY "No se puede reconciliar: falta el maestro de "
+                   "empleados o la fuente de RH."
+           ELSE
+               PERFORM LeeEmpleado
+               PERFORM LeeRH
+               PERFORM Compara
+                   UNTIL NoHayMasEmpleados AND NoHayMasRH
+               PERFORM EscribeResumen.
+           CLOSE ArchivoEmpleados.
+           CLOSE ArchivoRH.
+           CLOSE ReporteReconciliacion.
+           STOP RUN.
+
+       LeeEmpleado.
+           READ ArchivoEmpleados NEXT RECORD
+               AT END MOVE "S" TO FinEmpleados
+               NOT AT END ADD 1 TO TotalMaestro
+           END-READ.
+
+       LeeRH.
+           READ ArchivoRH
+               AT END MOVE "S" TO FinRH
+               NOT AT END ADD 1 TO TotalRH
+           END-READ.
+
+       Compara.
+           EVALUATE TRUE
+               WHEN NoHayMasEmpleados
+                   PERFORM RegistraSoloRH
+                   PERFORM LeeRH
+               WHEN NoHayMasRH
+                   PERFORM RegistraSoloMaestro
+                   PERFORM LeeEmpleado
+               WHEN EMP-EMPLEADO-ID = RH-EMPLEADO-ID
+                   ADD 1 TO TotalCoinciden
+                   PERFORM LeeEmpleado
+                   PERFORM LeeRH
+               WHEN EMP-EMPLEADO-ID < RH-EMPLEADO-ID
+                   PERFORM RegistraSoloMaestro
+                   PERFORM LeeEmpleado
+               WHEN OTHER
+                   PERFORM RegistraSoloRH
+                   PERFORM LeeRH
+           END-EVALUATE.
+
+       RegistraSoloMaestro.
+           ADD 1 TO TotalSoloMaestro.
+           MOVE SPACES TO LineaReconciliacion.
+           STRING "Solo en maestro de empleados: " EMP-EMPLEADO-ID
+               DELIMITED BY SIZE INTO LineaReconciliacion.
+           DISPLAY LineaReconciliacion.
+           WRITE LineaReconciliacion.
+
+       RegistraSoloRH.
+           ADD 1 TO TotalSoloRH.
+           MOVE SPACES TO LineaReconciliacion.
+           STRING "Solo en RH: " RH-EMPLEADO-ID
+               DELIMITED BY SIZE INTO LineaReconciliacion.
+           DISPLAY LineaReconciliacion.
+           WRITE LineaReconciliacion.
+
+       EscribeResumen.
+           MOVE SPACES TO LineaReconciliacion.
+           WRITE LineaReconciliacion.
+           STRING "Total maestro de empleados: " TotalMaestro
+               DELIMITED BY SIZE INTO LineaReconciliacion.
+           DISPLAY LineaReconciliacion.
+           WRITE LineaReconciliacion.
+           MOVE SPACES TO LineaReconciliacion.
+           STRING "Total fuente de RH: " TotalRH
+               DELIMITED BY SIZE INTO LineaReconciliacion.
+           DISPLAY LineaReconciliacion.
+           WRITE LineaReconciliacion.
+           MOVE SPACES TO LineaReconciliacion.
+           STRING "Coinciden: " TotalCoinciden
+               DELIMITED BY SIZE INTO LineaReconciliacion.
+           DISPLAY LineaReconciliacion.
+           WRITE LineaReconciliacion.
+           MOVE SPACES TO LineaReconciliacion.
+           STRING "Solo en maestro: " TotalSoloMaestro
+               DELIMITED BY SIZE INTO LineaReconciliacion.
+           DISPLAY LineaReconciliacion.
+           WRITE LineaReconciliacion.
+           MOVE SPACES TO LineaReconciliacion.
+           STRING "Solo en RH: " TotalSoloRH
+               DELIMITED BY SIZE INTO LineaReconciliacion.
+           DISPLAY LineaReconciliacion.
+           WRITE LineaReconciliacion.
+
+       END PROGRAM ReconciliaEmpleados.
