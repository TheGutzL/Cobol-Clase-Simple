@@ -1,9 +1,54 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ArrayWebada.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           SYMBOLIC CHARACTERS
+               LETRA-A LETRA-B LETRA-C LETRA-D LETRA-E LETRA-F
+               LETRA-G LETRA-H LETRA-I LETRA-J LETRA-K LETRA-L
+               LETRA-M LETRA-N LETRA-O LETRA-P LETRA-Q LETRA-R
+               LETRA-S LETRA-T LETRA-U LETRA-V LETRA-W LETRA-X
+               LETRA-Y LETRA-Z
+                           ARE    66      67     68      69
+                                  70      71     72      73
+                                  74      75     76      77
+                                  78      79     80      81
+                                  82      83     84      85
+                                  86      87     88      89
+                                  90      91.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL ArchivoEmpleados ASSIGN TO "empleados.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-EMPLEADO-ID
+               FILE STATUS IS EstadoEmpleados.
        DATA DIVISION.
        FILE SECTION.
+       FD  ArchivoEmpleados.
+       01  EMP-Registro.
+           05 EMP-EMPLEADO-ID PIC 9(6).
+           05 EMP-FECHA-ALTA  PIC 9(8).
+           05 EMP-Nombre      PIC X(15).
+           05 EMP-Apellido1   PIC X(30).
+           05 EMP-Apellido2   PIC X(30).
+           05 EMP-Smartphone1 PIC X(9).
+           05 EMP-Smartphone2 PIC X(9).
+           05 EMP-Fijo1       PIC X(9).
+           05 EMP-Fijo2       PIC X(9).
        WORKING-STORAGE SECTION.
+       01  EstadoEmpleados PIC XX VALUE "00".
+           88 ArchivoEmpleadosOk VALUE "00".
+           88 NoHayArchivoEmpleados VALUE "05".
+       77  FinEmpleados PIC X VALUE "N".
+           88 NoHayMasEmpleados VALUE "S".
+       77  TelefonoValido PIC X VALUE "S".
+           88 TelefonosOk VALUE "S".
+           88 TelefonosError VALUE "N".
+       77  LineaSeparadora PIC X(40) VALUE SPACES.
        01 Usuario.
+           02 EMPLEADO-ID PIC 9(6) VALUE ZEROS.
+           02 FECHA-ALTA PIC 9(8) VALUE ZEROS.
            02 Nombre PIC X(15) VALUE SPACES.
            02 Apellidos.
              03 Apellido1 PIC X(30) VALUE SPACES.
@@ -17,6 +62,51 @@
                 04 Fijo2 PIC X(9) VALUE SPACES.
        PROCEDURE DIVISION.
 
-       STOP RUN.
+       Inicio.
+           OPEN INPUT ArchivoEmpleados.
+           IF NoHayArchivoEmpleados
+               DISPLAY "No se encontro empleados.dat"
+           ELSE
+               MOVE ALL LETRA-A TO LineaSeparadora
+               DISPLAY LineaSeparadora
+               DISPLAY "Listado de empleados"
+               DISPLAY LineaSeparadora
+               MOVE "N" TO FinEmpleados
+               PERFORM LeeEmpleado
+               PERFORM ListaEmpleado UNTIL NoHayMasEmpleados
+               CLOSE ArchivoEmpleados.
+           STOP RUN.
+
+       LeeEmpleado.
+           READ ArchivoEmpleados NEXT
+               AT END MOVE "S" TO FinEmpleados.
+
+       ListaEmpleado.
+           MOVE EMP-EMPLEADO-ID TO EMPLEADO-ID.
+           MOVE EMP-FECHA-ALTA  TO FECHA-ALTA.
+           MOVE EMP-Nombre      TO Nombre.
+           MOVE EMP-Apellido1   TO Apellido1.
+           MOVE EMP-Apellido2   TO Apellido2.
+           MOVE EMP-Smartphone1 TO Smartphone1.
+           MOVE EMP-Smartphone2 TO Smartphone2.
+           MOVE EMP-Fijo1       TO Fijo1.
+           MOVE EMP-Fijo2       TO Fijo2.
+           PERFORM ValidaTelefonos.
+           DISPLAY EMPLEADO-ID " " Nombre " " Apellido1 " " Apellido2.
+           PERFORM LeeEmpleado.
+
+       ValidaTelefonos.
+           MOVE "S" TO TelefonoValido.
+           IF Smartphone1 NOT = SPACES AND Smartphone1 NOT NUMERIC
+               MOVE "N" TO TelefonoValido.
+           IF Smartphone2 NOT = SPACES AND Smartphone2 NOT NUMERIC
+               MOVE "N" TO TelefonoValido.
+           IF Fijo1 NOT = SPACES AND Fijo1 NOT NUMERIC
+               MOVE "N" TO TelefonoValido.
+           IF Fijo2 NOT = SPACES AND Fijo2 NOT NUMERIC
+               MOVE "N" TO TelefonoValido.
+           IF TelefonosError
+               DISPLAY "AVISO: telefono no valido para empleado "
+                   EMPLEADO-ID.
 
        END PROGRAM ArrayWebada.
