@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. DivisionRedondeo.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
@@ -7,12 +7,33 @@
            01 Numero2 PIC 99 VALUE 15.
 
            01 Resultado PIC 9(4)V99 VALUE 0.00.
+           01 Resto PIC 9(4)V99 VALUE 0.00.
+           01 ModoRedondeo PIC 9 VALUE 3.
+               88 RedondeoArriba VALUE 1.
+               88 RedondeoAbajo VALUE 2.
+               88 RedondeoMasCercano VALUE 3.
 
        PROCEDURE DIVISION.
            CalculaYMuestra.
-              COMPUTE Resultado = Numero1 / Numero2.
+              DISPLAY "Modo de redondeo (1-Arriba 2-Abajo "
+                  "3-Mas cercano): ".
+              ACCEPT ModoRedondeo.
+              EVALUATE TRUE
+                  WHEN RedondeoArriba
+                      DIVIDE Numero1 BY Numero2 GIVING Resultado
+                          REMAINDER Resto
+                      IF Resto NOT = ZERO
+                          ADD 0.01 TO Resultado
+                  WHEN RedondeoAbajo
+                      DIVIDE Numero1 BY Numero2 GIVING Resultado
+                          REMAINDER Resto
+                  WHEN OTHER
+                      DIVIDE Numero1 BY Numero2 GIVING Resultado
+                          ROUNDED REMAINDER Resto
+              END-EVALUATE.
 
               DISPLAY "El Resultado es: "Resultado.
+              DISPLAY "El Resto es: "Resto.
        STOP RUN.
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM DivisionRedondeo.
