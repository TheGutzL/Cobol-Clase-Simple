@@ -1,18 +1,111 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. Operadores.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL ArchivoReglas ASSIGN TO "reglas.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EstadoReglas.
+           SELECT OPTIONAL ArchivoTransOperadores
+               ASSIGN TO "trans_operadores.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EstadoTransOperadores.
+           SELECT AuditLog ASSIGN TO "auditoria.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EstadoAuditLog.
        DATA DIVISION.
        FILE SECTION.
+       FD  ArchivoReglas.
+       01  REG-Registro.
+           05 REG-Umbral1 PIC 99.
+           05 REG-Umbral2 PIC 99.
+       FD  ArchivoTransOperadores.
+       01  OP-Registro.
+           05 OP-Numero1 PIC 99.
+           05 OP-Numero2 PIC 99.
+       FD  AuditLog.
+       COPY "AUDITLOG.cpy".
        WORKING-STORAGE SECTION.
+       01  EstadoReglas PIC XX VALUE "00".
+           88 NoHayArchivoReglas VALUE "05".
+       01  EstadoTransOperadores PIC XX VALUE "00".
+           88 NoHayArchivoTransOperadores VALUE "05".
+       01  EstadoAuditLog PIC XX VALUE "00".
+           88 AuditLogNoExiste VALUE "35".
        77 Numero1 PIC 99 VALUE 20.
        77 Numero2 PIC 99 VALUE 10.
+       77 UmbralValor1 PIC 99 VALUE 10.
+       77 UmbralValor2 PIC 99 VALUE 10.
+       77 FinTransOperadores PIC X VALUE "N".
+           88 NoHayMasTransOp VALUE "S".
+       77 Coincide1 PIC X VALUE "N".
+           88 Campo1Coincide VALUE "S".
+       77 Coincide2 PIC X VALUE "N".
+           88 Campo2Coincide VALUE "S".
+       77 VC-Numero1 PIC 9(9) VALUE ZEROS.
+       77 VC-UmbralValor1 PIC 9(9) VALUE ZEROS.
+       77 VC-Numero2 PIC 9(9) VALUE ZEROS.
+       77 VC-UmbralValor2 PIC 9(9) VALUE ZEROS.
 
        PROCEDURE DIVISION.
+       Inicio.
+           PERFORM LeeReglas.
+           OPEN INPUT ArchivoTransOperadores.
+           IF NoHayArchivoTransOperadores
+               DISPLAY "No se encontro trans_operadores.dat"
+           ELSE
+               PERFORM LeeTransOperador
+               PERFORM Condicionales UNTIL NoHayMasTransOp
+               CLOSE ArchivoTransOperadores.
+           STOP RUN.
+
+       LeeReglas.
+           OPEN INPUT ArchivoReglas.
+           READ ArchivoReglas
+               AT END CONTINUE
+               NOT AT END
+                   MOVE REG-Umbral1 TO UmbralValor1
+                   MOVE REG-Umbral2 TO UmbralValor2
+           END-READ.
+           CLOSE ArchivoReglas.
+
+       LeeTransOperador.
+           READ ArchivoTransOperadores
+               AT END MOVE "S" TO FinTransOperadores.
+
        Condicionales.
-       if Numero1 = 10 AND Numero2 = 10 THEN
-           DISPLAY "IF"
-       else
-           display "ELSE"
-       end-if.
+           MOVE OP-Numero1 TO Numero1.
+           MOVE OP-Numero2 TO Numero2.
+           MOVE Numero1 TO VC-Numero1.
+           MOVE UmbralValor1 TO VC-UmbralValor1.
+           CALL "ValidaCoincidencia" USING VC-Numero1 VC-UmbralValor1
+               Coincide1.
+           MOVE Numero2 TO VC-Numero2.
+           MOVE UmbralValor2 TO VC-UmbralValor2.
+           CALL "ValidaCoincidencia" USING VC-Numero2 VC-UmbralValor2
+               Coincide2.
+           if Campo1Coincide AND Campo2Coincide THEN
+               DISPLAY "IF"
+           else
+               display "ELSE"
+           end-if.
+           PERFORM EscribeAuditoria.
+           PERFORM LeeTransOperador.
+
+       EscribeAuditoria.
+           MOVE "operadores" TO AUDIT-PROGRAMA.
+           MOVE "CONDICIONAL" TO AUDIT-OPERACION.
+           MOVE Numero1 TO AUDIT-NUMERO1.
+           MOVE Numero2 TO AUDIT-NUMERO2.
+           ACCEPT AUDIT-FECHA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           OPEN EXTEND AuditLog.
+           IF AuditLogNoExiste
+               OPEN OUTPUT AuditLog
+               CLOSE AuditLog
+               OPEN EXTEND AuditLog
+           END-IF.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AuditLog.
 
-       STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM Operadores.
