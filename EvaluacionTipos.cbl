@@ -4,13 +4,37 @@
        environment division.
        configuration section.
        special-names.
-           class A-G IS "A" thru "G".
+           class A-G IS "A" thru "G"
+           class Banda-A IS "A"
+           class Banda-B IS "B"
+           class Banda-C IS "C"
+           class Banda-D IS "D"
+           class Banda-F IS "E" thru "G".
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 Valor PIC X Value "L".
+       01 Valor PIC X Value "C".
        PROCEDURE DIVISION.
            Condicionales.
+           display "Introduce una letra (A-G): ".
+           accept Valor.
            IF Valor IS A-G then
               display "Se ejecuto"
+              PERFORM ClasificaBanda
+           ELSE
+              display "Valor fuera de rango"
+           END-IF.
+           GOBACK.
+
+           ClasificaBanda.
+           IF Valor IS Banda-A
+              display "Banda: A"
+           ELSE IF Valor IS Banda-B
+              display "Banda: B"
+           ELSE IF Valor IS Banda-C
+              display "Banda: C"
+           ELSE IF Valor IS Banda-D
+              display "Banda: D"
+           ELSE
+              display "Banda: F".
        END PROGRAM Clase.
